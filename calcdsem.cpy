@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Purpose: calcula o indice do dia da semana (0=domingo ...
+      *          6=sabado) a partir de wrk-ano/wrk-mes/wrk-dia, pelo
+      *          algoritmo de sakamoto; usa a tabela de mesdia.cpy
+      ******************************************************************
+       0160-calcula-dsemana SECTION.
+           MOVE wrk-ano to wrk-zel-ano.
+           IF wrk-mes < 3
+               SUBTRACT 1 FROM wrk-zel-ano
+           END-IF.
+           DIVIDE wrk-zel-ano by 4 giving wrk-zel-q1.
+           DIVIDE wrk-zel-ano by 100 giving wrk-zel-q2.
+           DIVIDE wrk-zel-ano by 400 giving wrk-zel-q3.
+           COMPUTE wrk-zel-soma = wrk-zel-ano + wrk-zel-q1 -
+                   wrk-zel-q2 + wrk-zel-q3 + wrk-zeller-ex(wrk-mes)
+                   + wrk-dia.
+           DIVIDE wrk-zel-soma by 7 giving wrk-zel-div
+                   remainder wrk-dsemana-ind.
