@@ -0,0 +1,62 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: tabela de nomes dos meses e do dia da semana,
+      *          compartilhada pelos programas que exibem datas por
+      *          extenso; usada junto com calcdsem.cpy
+      ******************************************************************
+       01 wrk-tab-meses.
+           05 filler pic x(009) value 'janeiro'.
+           05 filler pic x(009) value 'fevereiro'.
+           05 filler pic x(009) value 'marco'.
+           05 filler pic x(009) value 'abril'.
+           05 filler pic x(009) value 'maio'.
+           05 filler pic x(009) value 'junho'.
+           05 filler pic x(009) value 'julho'.
+           05 filler pic x(009) value 'agosto'.
+           05 filler pic x(009) value 'setembro'.
+           05 filler pic x(009) value 'outubro'.
+           05 filler pic x(009) value 'novembro'.
+           05 filler pic x(009) value 'dezembro'.
+
+       01 wrk-meses redefines wrk-tab-meses OCCURS 12 times.
+           05 wrk-mes-ex pic x(09).
+
+       01 wrk-tab-dsemana.
+           05 filler pic x(011) value 'domingo'.
+           05 filler pic x(011) value 'segunda'.
+           05 filler pic x(011) value 'terca'.
+           05 filler pic x(011) value 'quarta'.
+           05 filler pic x(011) value 'quinta'.
+           05 filler pic x(011) value 'sexta'.
+           05 filler pic x(011) value 'sabado'.
+
+       01 wrk-dsemana redefines wrk-tab-dsemana OCCURS 7 times.
+           05 wrk-dsemana-ex pic x(11).
+
+      *constantes do algoritmo de sakamoto usadas por calcdsem.cpy
+      *para achar o indice (0-6) do dia da semana a partir da data
+       01 wrk-tab-zeller.
+           05 filler pic 9(01) value 0.
+           05 filler pic 9(01) value 3.
+           05 filler pic 9(01) value 2.
+           05 filler pic 9(01) value 5.
+           05 filler pic 9(01) value 0.
+           05 filler pic 9(01) value 3.
+           05 filler pic 9(01) value 5.
+           05 filler pic 9(01) value 1.
+           05 filler pic 9(01) value 4.
+           05 filler pic 9(01) value 6.
+           05 filler pic 9(01) value 2.
+           05 filler pic 9(01) value 4.
+
+       01 wrk-zeller redefines wrk-tab-zeller OCCURS 12 times.
+           05 wrk-zeller-ex pic 9(01).
+
+       77 wrk-dsemana-ind pic 9(01) value zero.
+       77 wrk-zel-ano pic 9(04) value zero.
+       77 wrk-zel-q1 pic 9(04) value zero.
+       77 wrk-zel-q2 pic 9(04) value zero.
+       77 wrk-zel-q3 pic 9(04) value zero.
+       77 wrk-zel-soma pic s9(05) value zero.
+       77 wrk-zel-div pic 9(03) value zero.
