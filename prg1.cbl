@@ -8,7 +8,11 @@
        PROGRAM-ID. prg1.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-      *para usar virgula ao inves de ponto em casa decimal
+      *fixado em tempo de compilacao -- o padrao COBOL nao tem verbo
+      *para alterar isto em tempo de execucao, entao esta clausula
+      *nao e mais o que decide o separador que o operador ve (ver
+      *wrk-config-decimal abaixo); fica aqui sem efeito pratico nesta
+      *versao, so preservada do programa original
            SPECIAL-NAMES.
            DECIMAL-POINT is COMMA.
        DATA DIVISION.
@@ -16,10 +20,25 @@
        WORKING-STORAGE SECTION.
        77 wrk-nome pic x(30) value SPACE.
        77 wrk-idade pic 9(02) value ZERO.
-       77 wrk-salario pic 9(08)V99 value ZERO.
+       01 wrk-salario-grupo.
+           05 wrk-salario pic 9(08)V99 value ZERO.
+           05 wrk-salario-r redefines wrk-salario.
+               10 wrk-salario-int pic 9(08).
+               10 wrk-salario-dec pic 9(02).
+      *switch lido na linha de comando, independente da clausula
+      *DECIMAL-POINT acima: "P" exibe o salario com ponto decimal,
+      *qualquer outro valor (ou omitido) mostra com virgula
+       77 wrk-config-decimal pic x(01) value "V".
+       77 wrk-salario-fmt pic x(11) value SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT wrk-config-decimal FROM COMMAND-LINE.
+           IF wrk-config-decimal NOT EQUAL "P" AND
+                   wrk-config-decimal NOT EQUAL "p"
+               MOVE "V" to wrk-config-decimal
+           END-IF.
+
            DISPLAY "digite seu nome"
                ACCEPT wrk-nome.
            DISPLAY "digite sua idade"
@@ -29,7 +48,17 @@
 
            DISPLAY "nome digitado " wrk-nome.
            DISPLAY "idade digitada " wrk-idade.
-           DISPLAY "salario digitado " wrk-salario.
+           MOVE SPACES to wrk-salario-fmt.
+           IF wrk-config-decimal EQUAL "P"
+               STRING wrk-salario-int "." wrk-salario-dec
+                   DELIMITED BY SIZE
+                   INTO wrk-salario-fmt
+           ELSE
+               STRING wrk-salario-int "," wrk-salario-dec
+                   DELIMITED BY SIZE
+                   INTO wrk-salario-fmt
+           END-IF.
+           DISPLAY "salario digitado " wrk-salario-fmt.
 
            STOP RUN.
        END PROGRAM prg1.
