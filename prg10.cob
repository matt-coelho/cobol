@@ -6,11 +6,29 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. prg10.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT RELATORIO ASSIGN TO ".\tabuada.txt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
        DATA DIVISION.
        FILE SECTION.
+           FD RELATORIO.
+               01 REG-TABUADA.
+                   05 REG-NUM1 pic Z9.
+                   05 filler pic x(03) value " X ".
+                   05 REG-NUM2 pic Z9.
+                   05 filler pic x(03) value " = ".
+                   05 REG-RES pic ZZ9.
+               01 REG-CABECALHO REDEFINES REG-TABUADA pic x(13).
        WORKING-STORAGE SECTION.
+       77 fs-relatorio pic 9(02) value zero.
        77 wrk-entrada pic x(08) value SPACES.
        77 wrk-numero pic 9(02) value ZERO.
+       77 wrk-numero-ed pic Z9 value ZERO.
        77 wrk-resultado pic 9(03) value zero.
        77 wrk-contador pic 9(02) value 001.
 
@@ -18,6 +36,8 @@
 
        0050-principal section.
            PERFORM 0100-inicializar.
+           perform 0090-abrir-relatorio.
+           perform 0095-grava-cabecalho.
            perform 0105-processar.
       *     perform 0200-exibir.
            perform 0300-finalizar.
@@ -26,17 +46,37 @@
            DISPLAY "numero de vezes"
                ACCEPT wrk-numero.
 
+       0090-abrir-relatorio SECTION.
+      *gera um arquivo de tabuada para impressao/distribuicao, alem
+      *da exibicao em tela que o programa ja fazia
+           OPEN OUTPUT RELATORIO.
+
+       0095-grava-cabecalho SECTION.
+           MOVE SPACES to REG-CABECALHO.
+           MOVE "tabuada de " to REG-CABECALHO(1:11).
+           MOVE wrk-numero to wrk-numero-ed.
+           MOVE wrk-numero-ed to REG-CABECALHO(12:2).
+           WRITE REG-TABUADA.
+
        0105-processar SECTION.
            PERFORM VARYING wrk-contador from 1 by 1
            until wrk-contador GREATER 10
                compute wrk-resultado = wrk-numero * wrk-contador
                perform 0200-exibir
+               perform 0210-grava-linha
            END-PERFORM.
 
        0200-exibir SECTION.
            DISPLAY wrk-numero" X "wrk-contador " = "wrk-resultado.
 
+       0210-grava-linha SECTION.
+           MOVE wrk-numero to REG-NUM1.
+           MOVE wrk-contador to REG-NUM2.
+           MOVE wrk-resultado to REG-RES.
+           WRITE REG-TABUADA.
+
        0300-finalizar SECTION.
+           CLOSE RELATORIO.
            DISPLAY "fim"
            STOP RUN.
        END PROGRAM prg10.
