@@ -13,18 +13,20 @@
            05 wrk-ano pic 9(04).
            05 wrk-mes pic 9(02).
            05 wrk-dia pic 9(02).
-       01 wrk-meses.
-           05 wrk-mes-ex pic x(09) OCCURS 12 times.
+       COPY "mesdia.cpy".
        LINKAGE SECTION.
-       01 lnk-area.
-           05 lnk-data pic x(30).
+       01 lnk-data pic x(31).
+       01 lnk-status pic x(02).
 
       *LINKAGE section precisa ser informado ao procedure division c/ using
-       PROCEDURE DIVISION using lnk-area.
+      *dois parametros de nivel 01 separados, casando posicionalmente
+      *com os dois que prg13 passa (wrk-data, wrk-status)
+       PROCEDURE DIVISION using lnk-data lnk-status.
 
        0050-principal section.
+           MOVE "00" to lnk-status.
            PERFORM 0100-inicializar.
-           perform 0150-preenche-meses.
+           perform 0160-calcula-dsemana.
       *    perform 0200-exibir.
            perform 0250-processar.
       *    perform 0300-finalizar.
@@ -34,25 +36,20 @@
            ACCEPT wrk-data from date YYYYMMDD.
 
        0200-exibir SECTION.
-           DISPLAY wrk-dia"/"wrk-mes-ex(wrk-mes)"/"wrk-ano.
+           DISPLAY wrk-dia"/"wrk-mes-ex(wrk-mes)"/"wrk-ano" ("
+               wrk-dsemana-ex(wrk-dsemana-ind + 1)")".
 
        0250-processar SECTION.
-      *inserindo um valor string/texto em uma variavel
-           string wrk-dia"/"wrk-mes-ex(wrk-mes)"/"wrk-ano into lnk-area.
+      *inserindo um valor string/texto em uma variavel; ON OVERFLOW
+      *avisa o chamador quando a data formatada nao coube em lnk-data
+           string wrk-dia"/"wrk-mes-ex(wrk-mes)"/"wrk-ano
+                   " ("wrk-dsemana-ex(wrk-dsemana-ind + 1)")"
+                   into lnk-data
+                   ON OVERFLOW
+                       MOVE "90" to lnk-status
+           end-string.
 
-       0150-preenche-meses section.
-           move "janeiro" to wrk-mes-ex(1).
-           move "fevereiro" to wrk-mes-ex(2).
-           move "marco" to wrk-mes-ex(3).
-           move "abril" to wrk-mes-ex(4).
-           move "maio" to wrk-mes-ex(5).
-           move "junho" to wrk-mes-ex(6).
-           move "julho" to wrk-mes-ex(7).
-           move "agosto" to wrk-mes-ex(8).
-           move "setembro" to wrk-mes-ex(9).
-           move "outubro" to wrk-mes-ex(10).
-           move "novembro" to wrk-mes-ex(11).
-           move "dezembro" to wrk-mes-ex(12).
+       COPY "calcdsem.cpy".
 
        0300-finalizar SECTION.
            STOP RUN.
