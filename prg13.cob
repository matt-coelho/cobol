@@ -9,7 +9,8 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77 wrk-data pic x(30) value SPACES.
+       77 wrk-data pic x(31) value SPACES.
+       77 wrk-status pic x(02) value SPACES.
 
        PROCEDURE DIVISION.
 
@@ -21,10 +22,16 @@
 
        0100-inicializar SECTION.
       * o nome a ser chamado é o program-id do modulo chamado
-           call "prg12" using wrk-data.
+           call "prg12" using wrk-data wrk-status.
 
        0200-exibir SECTION.
-           DISPLAY "data obtida "wrk-data.
+           EVALUATE wrk-status
+               WHEN "00"
+                   DISPLAY "data obtida "wrk-data
+               WHEN OTHER
+                   DISPLAY "erro ao obter a data do prg12, status "
+                       wrk-status
+           END-EVALUATE.
 
        0300-finalizar SECTION.
 
