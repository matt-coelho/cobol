@@ -6,12 +6,42 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. prg14.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT PEDIDOS ASSIGN TO ".\pedidos.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-PEDIDOS.
        DATA DIVISION.
        FILE SECTION.
+           FD PEDIDOS.
+               01 REG-PEDIDO.
+                   02 PED-PRODUTO PIC X(10).
+                   02 PED-ESTADO PIC X(02).
+                   02 PED-VALOR PIC 9(08)V99.
+                   02 PED-FRETE PIC 9(08)V99.
+                   02 PED-DATA PIC 9(08).
        WORKING-STORAGE SECTION.
        COPY "varsprg14".
+       77 wrk-frete-ind pic 9(02) value ZERO.
+       77 wrk-frete-achou pic x(01) value "N".
+           88 frete-achou value "S".
+       COPY "tabfrete.cpy".
+       77 fs-pedidos pic 9(02) value ZERO.
 
        PROCEDURE DIVISION.
+       0090-abrir-arquivo SECTION.
+      *abre (criando se necessario) o arquivo de pedidos onde cada
+      *calculo de frete fica registrado
+           OPEN EXTEND PEDIDOS.
+           IF fs-pedidos EQUAL 35
+               OPEN OUTPUT PEDIDOS
+               CLOSE PEDIDOS
+               OPEN EXTEND PEDIDOS
+           END-IF.
+
        0100-recebe SECTION.
            DISPLAY "Entre o nome do produto"
                ACCEPT wrk-produto.
@@ -21,21 +51,22 @@
                ACCEPT wrk-valor.
 
        0150-processa section.
-
-           EVALUATE wrk-estado
-               WHEN "SP"
-               compute wrk-frete = wrk-valor * 0.10
-
-               when "ES"
-               compute wrk-frete = wrk-valor * 0.15
-
-               when "RJ"
-               compute wrk-frete = wrk-valor * 0.20
-
-               when OTHER
-               DISPLAY "nao é possivel calcular o frete"
-
-           END-EVALUATE.
+      *percorre a tabela de frete compartilhada em vez de um
+      *EVALUATE fixo por estado; estado fora da tabela usa o
+      *percentual padrao ao inves de recusar o calculo
+           MOVE "N" to wrk-frete-achou.
+           PERFORM VARYING wrk-frete-ind FROM 1 BY 1
+                   UNTIL wrk-frete-ind > wrk-frete-qtd
+               IF wrk-estado EQUAL wrk-frete-estado-ex(wrk-frete-ind)
+                   COMPUTE wrk-frete =
+                           wrk-valor * wrk-frete-perc-ex(wrk-frete-ind)
+                   MOVE "S" to wrk-frete-achou
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF NOT frete-achou
+               COMPUTE wrk-frete = wrk-valor * wrk-frete-perc-pad
+           END-IF.
 
 
        0200-exibe SECTION.
@@ -46,6 +77,16 @@
            end-if.
 
 
+       0250-grava-pedido SECTION.
+      *registra o calculo deste pedido no arquivo historico de pedidos
+           MOVE wrk-produto to PED-PRODUTO.
+           MOVE wrk-estado to PED-ESTADO.
+           MOVE wrk-valor to PED-VALOR.
+           MOVE wrk-frete to PED-FRETE.
+           ACCEPT PED-DATA FROM DATE YYYYMMDD.
+           WRITE REG-PEDIDO.
+
        0300-finaliza SECTION.
-            STOP RUN.
+           CLOSE PEDIDOS.
+           STOP RUN.
        END PROGRAM prg14.
