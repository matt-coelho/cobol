@@ -14,27 +14,13 @@
            05 wrk-mes pic 9(02).
            05 wrk-dia pic 9(02).
 
-       01 wrk-tab-meses.
-           05 filler pic x(009) value 'janeiro'.
-           05 filler pic x(009) value 'fevereiro'.
-           05 filler pic x(009) value 'marco'.
-           05 filler pic x(009) value 'abril'.
-           05 filler pic x(009) value 'maio'.
-           05 filler pic x(009) value 'junho'.
-           05 filler pic x(009) value 'julho'.
-           05 filler pic x(009) value 'agosto'.
-           05 filler pic x(009) value 'setembro'.
-           05 filler pic x(009) value 'outubro'.
-           05 filler pic x(009) value 'novembro'.
-           05 filler pic x(009) value 'dezembro'.
-
-       01 wrk-meses redefines wrk-tab-meses OCCURS 12 times.
-           05 wrk-mes-ex pic x(09).
+       COPY "mesdia.cpy".
 
        PROCEDURE DIVISION.
 
        0050-principal section.
            PERFORM 0100-inicializar.
+           perform 0160-calcula-dsemana.
            perform 0200-exibir.
            perform 0300-finalizar.
 
@@ -42,7 +28,10 @@
            ACCEPT wrk-data from date YYYYMMDD.
 
        0200-exibir SECTION.
-           DISPLAY wrk-dia"/"wrk-mes-ex(wrk-mes)"/"wrk-ano.
+           DISPLAY wrk-dia"/"wrk-mes-ex(wrk-mes)"/"wrk-ano" ("
+               wrk-dsemana-ex(wrk-dsemana-ind + 1)")".
+
+       COPY "calcdsem.cpy".
 
        0300-finalizar SECTION.
            STOP RUN.
