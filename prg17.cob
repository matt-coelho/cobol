@@ -13,6 +13,9 @@
        FILE-CONTROL.
        SELECT CLIENTES ASSIGN TO ".\clientesg.dat"
                FILE STATUS IS FS-CLIENTES.
+       SELECT ARQ-TRANSACOES ASSIGN TO ".\transacoes.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-TRANSACOES.
        DATA DIVISION.
        FILE SECTION.
            FD CLIENTES.
@@ -20,19 +23,43 @@
                    02 REG-ID PIC 9(04).
                    02 REG-NOME PIC X(20).
                    02 REG-TEL PIC X(11).
+           FD ARQ-TRANSACOES.
+               01 REG-TRANSACAO.
+                   02 TRA-ID PIC 9(04).
+                   02 TRA-NOME PIC X(20).
+                   02 TRA-TEL PIC X(11).
        WORKING-STORAGE SECTION.
        77 fs-clientes pic 9(02) value ZERO.
+       77 fs-transacoes pic 9(02) value ZERO.
        77 msg-erro pic x(30) VALUE SPACE.
 
        77 wrk-id pic 9(04) value ZERO.
        77 wrk-nome pic x(20) VALUE SPACE.
        77 wrk-tel pic x(11) VALUE SPACE.
+      *modo "L" le um arquivo de transacoes e grava tudo sem
+      *interacao; qualquer outro valor (ou omitido) mantem o
+      *comportamento original de pedir um registro por vez
+       77 wrk-modo pic x(01) value SPACE.
+       77 wrk-qtd-lote pic 9(05) value ZERO.
+       77 wrk-qtd-dup pic 9(05) value ZERO.
+      *marca, por REG-ID, os ids ja gravados nesta execucao do lote;
+      *clientesg.dat e sequencial (sem RECORD KEY) e e sempre criado
+      *do zero (OPEN OUTPUT em 0100-inicializar), entao a unica
+      *duplicacao possivel e entre transacoes do proprio lote
+       01 wrk-tab-ids-lote.
+           05 wrk-id-lote-ex pic x(01) OCCURS 9999 times.
 
        PROCEDURE DIVISION.
 
        0050-principal section.
+           ACCEPT wrk-modo FROM COMMAND-LINE.
            PERFORM 0100-inicializar.
-           perform 0110-gravar.
+           IF wrk-modo EQUAL "L" OR wrk-modo EQUAL "l"
+               PERFORM 0120-carregar-lote
+           ELSE
+               perform 0105-pedir-dados
+               perform 0110-gravar
+           END-IF.
            perform 0300-finalizar.
            STOP RUN.
 
@@ -41,7 +68,6 @@
                evaluate fs-clientes
                when 00
                    display "arquivo aberto com sucesso"
-                   perform 0105-pedir-dados
                when 35
                    move "arquivo nao encontrado" to msg-erro
                    perform 0900-trata-erro
@@ -64,6 +90,37 @@
            move wrk-tel to REG-TEL.
            write REG-CLIENTES.
 
+       0120-carregar-lote SECTION.
+      *le o arquivo de transacoes do inicio ao fim e grava cada
+      *registro em CLIENTES, sem pedir nada na tela
+           MOVE ZERO to wrk-qtd-lote.
+           MOVE ZERO to wrk-qtd-dup.
+           MOVE SPACES to wrk-tab-ids-lote.
+           open input ARQ-TRANSACOES.
+           IF FS-TRANSACOES EQUAL 35
+               move "arquivo de transacoes nao encontrado" to msg-erro
+               perform 0900-trata-erro
+           END-IF.
+           read ARQ-TRANSACOES.
+           PERFORM UNTIL FS-TRANSACOES EQUAL 10
+               IF TRA-ID > 0 AND wrk-id-lote-ex(TRA-ID) EQUAL "X"
+                   ADD 1 to wrk-qtd-dup
+               ELSE
+                   MOVE REG-TRANSACAO to REG-CLIENTES
+                   write REG-CLIENTES
+                   ADD 1 to wrk-qtd-lote
+                   IF TRA-ID > 0
+                       MOVE "X" to wrk-id-lote-ex(TRA-ID)
+                   END-IF
+               END-IF
+               read ARQ-TRANSACOES
+           END-PERFORM.
+           CLOSE ARQ-TRANSACOES.
+           DISPLAY "registros carregados do lote " wrk-qtd-lote.
+           IF wrk-qtd-dup > 0
+               DISPLAY "id duplicado ignorado no lote " wrk-qtd-dup
+           END-IF.
+
        0300-finalizar SECTION.
            DISPLAY "finalizar".
            CLOSE CLIENTES.
