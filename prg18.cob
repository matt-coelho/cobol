@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: arquivo de dados - manutencao (inclusao, consulta e
+      *          alteracao em uma unica sessao)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. prg18.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT CLIENTES ASSIGN TO ".\clientes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+       DATA DIVISION.
+       FILE SECTION.
+           FD CLIENTES.
+               01 REG-CLIENTES.
+                   02 REG-ID PIC 9(04).
+                   02 REG-NOME PIC X(20).
+                   02 REG-TEL PIC X(11).
+       WORKING-STORAGE SECTION.
+       77 fs-clientes pic 9(02) value ZERO.
+       77 msg-erro pic x(30) VALUE SPACE.
+
+       77 wrk-opcao pic 9(01) value ZERO.
+       77 wrk-codigo pic 9(04) value ZERO.
+       77 wrk-id pic 9(04) value ZERO.
+       77 wrk-nome pic x(20) VALUE SPACE.
+       77 wrk-tel pic x(11) VALUE SPACE.
+       77 wrk-achou pic x(01) value "N".
+           88 registro-achado value "S".
+       77 wrk-confirma pic x(01) value SPACE.
+
+       PROCEDURE DIVISION.
+
+       0050-principal section.
+           PERFORM 0100-inicializar.
+           PERFORM 0200-menu UNTIL wrk-opcao EQUAL 9.
+           DISPLAY "finalizar".
+           CLOSE CLIENTES.
+           STOP RUN.
+
+       0100-inicializar SECTION.
+      *abre o arquivo uma unica vez para a sessao inteira, da mesma
+      *forma que projeto-clientes faz em 0052-abrir-arquivo; fica
+      *aberto durante todo o menu e so fecha no 9-sair
+           OPEN I-O CLIENTES
+               evaluate fs-clientes
+               when 00
+                   CONTINUE
+               when 35
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+               when 37
+                   move "arquivo incompativel" to msg-erro
+                   perform 0900-trata-erro
+               when other
+                   move "erro ao abrir o arquivo" to msg-erro
+                   perform 0900-trata-erro
+               END-EVALUATE.
+
+       0200-menu SECTION.
+           DISPLAY "1-incluir  2-consultar  3-alterar  4-excluir"
+               " 9-sair".
+           DISPLAY "opcao"
+               ACCEPT wrk-opcao.
+           EVALUATE wrk-opcao
+               WHEN 1
+                   PERFORM 0110-incluir
+               WHEN 2
+                   PERFORM 0120-consultar
+               WHEN 3
+                   PERFORM 0130-alterar
+               WHEN 4
+                   PERFORM 0140-excluir
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "opcao invalida"
+           END-EVALUATE.
+
+       0110-incluir SECTION.
+           DISPLAY "digite o id"
+               ACCEPT wrk-id.
+           DISPLAY "digite o nome"
+               ACCEPT wrk-nome.
+           DISPLAY "digite o telefone"
+               ACCEPT wrk-tel.
+           MOVE wrk-id to REG-ID.
+           MOVE wrk-nome to REG-NOME.
+           MOVE wrk-tel to REG-TEL.
+           WRITE REG-CLIENTES
+               INVALID KEY
+                   DISPLAY "id ja cadastrado"
+           END-WRITE.
+
+       0120-consultar SECTION.
+      *o arquivo agora e indexado por REG-ID, entao a localizacao e
+      *uma leitura direta pela chave, sem percorrer o arquivo inteiro
+           DISPLAY "codigo a ser localizado"
+               ACCEPT wrk-codigo.
+           MOVE "N" to wrk-achou.
+           MOVE wrk-codigo to REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "registro nao encontrado"
+               NOT INVALID KEY
+                   DISPLAY "ID..."REG-ID
+                   DISPLAY "NOME."REG-NOME
+                   DISPLAY "TEL.."REG-TEL
+                   MOVE "S" to wrk-achou
+           END-READ.
+
+       0130-alterar SECTION.
+           DISPLAY "codigo a ser alterado"
+               ACCEPT wrk-codigo.
+           MOVE "N" to wrk-achou.
+           MOVE wrk-codigo to REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "registro nao encontrado"
+               NOT INVALID KEY
+                   DISPLAY "nome atual......"REG-NOME
+                   DISPLAY "novo nome"
+                       ACCEPT wrk-nome
+                   DISPLAY "telefone atual.."REG-TEL
+                   DISPLAY "novo telefone"
+                       ACCEPT wrk-tel
+                   MOVE wrk-nome to REG-NOME
+                   MOVE wrk-tel to REG-TEL
+                   REWRITE REG-CLIENTES
+                   MOVE "S" to wrk-achou
+           END-READ.
+
+       0140-excluir SECTION.
+      *abre I-O e, achando o REG-ID, apaga o registro do indexado
+      *direto, apos confirmacao -- sem situacao/flag de ativo neste
+      *arquivo (ao contrario do clientes_projeto.dat), a exclusao
+      *aqui e definitiva
+           DISPLAY "codigo a ser excluido"
+               ACCEPT wrk-codigo.
+           MOVE "N" to wrk-achou.
+           MOVE wrk-codigo to REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "registro nao encontrado"
+               NOT INVALID KEY
+                   DISPLAY "NOME........."REG-NOME
+                   DISPLAY "confirma exclusao (s/n)"
+                       ACCEPT wrk-confirma
+                   IF wrk-confirma EQUAL "S" OR wrk-confirma EQUAL "s"
+                       DELETE CLIENTES
+                       MOVE "S" to wrk-achou
+                   END-IF
+           END-READ.
+
+       0900-trata-erro SECTION.
+           DISPLAY msg-erro.
+           GOBACK.
+
+       END PROGRAM prg18.
