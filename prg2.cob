@@ -8,17 +8,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. prg2.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
 
+       FILE-CONTROL.
+       SELECT JORNAL ASSIGN TO ".\jornalprg2.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-JORNAL.
        DATA DIVISION.
        FILE SECTION.
+           FD JORNAL.
+               01 REG-JORNAL.
+                   02 JOR-VAL1 PIC 9(05).
+                   02 JOR-VAL2 PIC 9(05).
+                   02 JOR-OPERACAO PIC X(12).
+                   02 JOR-RESULTADO PIC X(11).
+                   02 JOR-DATA-HORA PIC X(14).
        WORKING-STORAGE SECTION.
        77 wrk-val1             pic 9(05) value ZERO.
        77 wrk-val2             pic 9(05) value ZERO.
        77 wrk-resultado        pic S9(07)v99 value ZERO.
        77 wrk-resultado-ed     pic -ZZ,ZZ9,99 value zero.
+       77 fs-jornal            pic 9(02) value zero.
+       77 wrk-jor-operacao     pic x(12) value spaces.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM ABRIR-JORNAL.
+
            DISPLAY "digite o primeiro valor"
                ACCEPT wrk-val1.
            DISPLAY "digite o segundo valor"
@@ -28,16 +45,22 @@
            MULTIPLY 100 by wrk-resultado.
            MOVE wrk-resultado to wrk-resultado-ed.
            DISPLAY "soma dos valores " wrk-resultado-ed.
+           MOVE "soma" to wrk-jor-operacao.
+           PERFORM GRAVA-JORNAL.
 
            compute wrk-resultado = wrk-val1 - wrk-val2.
            MULTIPLY 100 by wrk-resultado.
            MOVE wrk-resultado to wrk-resultado-ed.
            DISPLAY "subtracao dos valores " wrk-resultado-ed.
+           MOVE "subtracao" to wrk-jor-operacao.
+           PERFORM GRAVA-JORNAL.
 
            compute wrk-resultado = wrk-val1 * wrk-val2.
            MULTIPLY 100 by wrk-resultado.
            MOVE wrk-resultado to wrk-resultado-ed.
            DISPLAY "multiplicacao dos valores " wrk-resultado-ed.
+           MOVE "multiplicacao" to wrk-jor-operacao.
+           PERFORM GRAVA-JORNAL.
 
            compute wrk-resultado = wrk-val1 / wrk-val2.
       *    //o valor deve ser multiplicado pela forma como o cobol interpreta
@@ -45,6 +68,32 @@
            MULTIPLY 100 by wrk-resultado.
            MOVE wrk-resultado to wrk-resultado-ed.
            DISPLAY "divisao dos valores " wrk-resultado-ed.
+           MOVE "divisao" to wrk-jor-operacao.
+           PERFORM GRAVA-JORNAL.
 
+           PERFORM FECHAR-JORNAL.
            STOP RUN.
+
+       ABRIR-JORNAL.
+      *abre (criando se necessario) o arquivo que acumula o historico
+      *de calculos deste programa
+           OPEN EXTEND JORNAL.
+           IF fs-jornal EQUAL 35
+               OPEN OUTPUT JORNAL
+               CLOSE JORNAL
+               OPEN EXTEND JORNAL
+           END-IF.
+
+       GRAVA-JORNAL.
+           MOVE wrk-val1 to JOR-VAL1.
+           MOVE wrk-val2 to JOR-VAL2.
+           MOVE wrk-jor-operacao to JOR-OPERACAO.
+           MOVE wrk-resultado-ed to JOR-RESULTADO.
+           ACCEPT JOR-DATA-HORA(1:8) FROM DATE YYYYMMDD.
+           ACCEPT JOR-DATA-HORA(9:6) FROM TIME.
+           WRITE REG-JORNAL.
+
+       FECHAR-JORNAL.
+           CLOSE JORNAL.
+
        END PROGRAM prg2.
