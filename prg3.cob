@@ -25,6 +25,12 @@
            ACCEPT wrk-data2 from DATE YYYYMMDD.
            DISPLAY "Entre a linha de dados"
                ACCEPT wrk-entrada.
+           PERFORM UNTIL wrk-codigo IS NUMERIC AND wrk-sal IS NUMERIC
+               DISPLAY "codigo ou salario invalido (somente"
+                       " numeros), redigite"
+               DISPLAY "Entre a linha de dados"
+                   ACCEPT wrk-entrada
+           END-PERFORM.
 
        0200-exibe SECTION.
            DISPLAY "data inteira "wrk-data.
