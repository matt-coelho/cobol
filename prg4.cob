@@ -6,9 +6,24 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. prg4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT log-erros ASSIGN to "./prg4-erros.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS log-status.
        DATA DIVISION.
 
        FILE SECTION.
+           FD log-erros.
+              01 log-reg.
+                  05 log-data-hora pic x(14).
+                  05 filler        pic x(01) value SPACE.
+                  05 log-val1      pic 9(03)v9(1).
+                  05 filler        pic x(01) value SPACE.
+                  05 log-val2      pic 9(03)v9(1).
+                  05 filler        pic x(01) value SPACE.
+                  05 log-msg       pic x(20).
 
        WORKING-STORAGE SECTION.
        77 wrk-001 pic 9(03)v9(1) value ZERO.
@@ -18,6 +33,7 @@
        77 wrk-resultado-multiply pic s9(06) value zero.
        77 wrk-resultado-divide pic s9(06)v99 value zero.
        77 wrk-resultado-compute pic s9(06)v99 value zero.
+       77 log-status pic 9(02) value zero.
 
        PROCEDURE DIVISION.
        0100-recebe SECTION.
@@ -42,7 +58,8 @@
       *divide o primeiro pelo segundo
            DIVIDE wrk-001 by wrk-002 GIVING wrk-resultado-divide
                ON SIZE ERROR
-               DISPLAY "Divisao por zero".
+               DISPLAY "Divisao por zero"
+               PERFORM 0160-registra-erro-divisao.
 
       *compute
            compute wrk-resultado-compute = (wrk-001 + wrk-002)
@@ -57,4 +74,24 @@
 
        0300-finaliza SECTION.
             STOP RUN.
+
+       0160-registra-erro-divisao SECTION.
+      *registra em disco cada tentativa de divisao por zero, com os
+      *valores digitados e o momento, para conferencia posterior
+      *(alcancavel so pelo PERFORM condicional em 0150-processa, nunca
+      *por fall-through, ja que fica apos o STOP RUN de 0300-finaliza)
+           MOVE SPACES to log-reg.
+           ACCEPT log-data-hora(1:8) FROM DATE YYYYMMDD.
+           ACCEPT log-data-hora(9:6) FROM TIME.
+           MOVE wrk-001 to log-val1.
+           MOVE wrk-002 to log-val2.
+           MOVE "Divisao por zero" to log-msg.
+
+           OPEN EXTEND log-erros.
+           IF log-status EQUAL 35
+               OPEN OUTPUT log-erros
+           END-IF.
+           WRITE log-reg.
+           CLOSE log-erros.
+
        END PROGRAM prg4.
