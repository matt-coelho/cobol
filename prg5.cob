@@ -6,37 +6,93 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. prg5.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT BOLETIM ASSIGN TO ".\boletim.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOL-ID
+               FILE STATUS IS FS-BOLETIM.
        DATA DIVISION.
        FILE SECTION.
+           FD BOLETIM.
+               01 REG-BOLETIM.
+                   02 BOL-ID PIC 9(04).
+                   02 BOL-NOTA1 PIC 9(02)V99.
+                   02 BOL-NOTA2 PIC 9(02)V99.
+                   02 BOL-MEDIA PIC 9(02)V99.
+                   02 BOL-SITUACAO PIC X(11).
        WORKING-STORAGE SECTION.
+       77 fs-boletim pic 9(02) value zero.
+       77 wrk-id pic 9(04) value zero.
        77 wrk-nota1 pic 9(02)v99 value zero.
        77 wrk-nota2 pic 9(02)v99 value zero.
        77 wrk-media pic 9(02)v99 value zero.
+       77 wrk-situacao pic x(11) value spaces.
+       77 wrk-continuar pic x(01) value "S".
+           88 continuar-turma value "S".
 
        PROCEDURE DIVISION.
+       0050-principal SECTION.
+           PERFORM 0090-abrir-arquivo.
+           PERFORM 0100-recebe UNTIL NOT continuar-turma.
+           PERFORM 0300-finaliza.
+
+       0090-abrir-arquivo SECTION.
+           OPEN I-O BOLETIM.
+           IF fs-boletim EQUAL 35
+               OPEN OUTPUT BOLETIM
+               CLOSE BOLETIM
+               OPEN I-O BOLETIM
+           END-IF.
+
        0100-recebe SECTION.
+           DISPLAY "matricula do aluno"
+               ACCEPT wrk-id.
            DISPLAY "Entre a nota 1"
                ACCEPT wrk-nota1.
            DISPLAY "Entre a nota 2"
                ACCEPT wrk-nota2.
+           PERFORM 0150-processa.
+           PERFORM 0200-exibe.
+           PERFORM 0250-grava-boletim.
+           DISPLAY "outro aluno (S/N)"
+               ACCEPT wrk-continuar.
 
        0150-processa SECTION.
            compute wrk-media = (wrk-nota1 + wrk-nota2)/2.
 
       *os operadores de comparacao podem ser [greater, less, equal]
            if wrk-media GREATER 7
-               DISPLAY "aprovado"
+               MOVE "aprovado" to wrk-situacao
            else
                if wrk-media > 4
-                   DISPLAY "recuperacao"
+                   MOVE "recuperacao" to wrk-situacao
                else
-                   DISPLAY "reprovado"
+                   MOVE "reprovado" to wrk-situacao
                end-if
            END-IF.
 
        0200-exibe SECTION.
            DISPLAY "o valor da media foi "wrk-media.
+           DISPLAY "situacao: "wrk-situacao.
+
+       0250-grava-boletim SECTION.
+      *grava a nota final do aluno no boletim, chaveado pela matricula
+           MOVE wrk-id to BOL-ID.
+           MOVE wrk-nota1 to BOL-NOTA1.
+           MOVE wrk-nota2 to BOL-NOTA2.
+           MOVE wrk-media to BOL-MEDIA.
+           MOVE wrk-situacao to BOL-SITUACAO.
+           WRITE REG-BOLETIM
+               INVALID KEY
+                   DISPLAY "matricula ja cadastrada no boletim"
+           END-WRITE.
 
        0300-finaliza SECTION.
-            STOP RUN.
+           CLOSE BOLETIM.
+           STOP RUN.
        END PROGRAM prg5.
