@@ -13,6 +13,10 @@
        77 wrk-estado pic x(02) value SPACES.
        77 wrk-valor pic 9(08)v99 value ZERO.
        77 wrk-frete pic 9(08)v99 value ZERO.
+       77 wrk-frete-ind pic 9(02) value ZERO.
+       77 wrk-frete-achou pic x(01) value "N".
+           88 frete-achou value "S".
+       COPY "tabfrete.cpy".
 
        PROCEDURE DIVISION.
        0100-recebe SECTION.
@@ -24,21 +28,22 @@
                ACCEPT wrk-valor.
 
        0150-processa section.
-
-           EVALUATE wrk-estado
-               WHEN "SP"
-               compute wrk-frete = wrk-valor * 0.10
-
-               when "ES"
-               compute wrk-frete = wrk-valor * 0.15
-
-               when "RJ"
-               compute wrk-frete = wrk-valor * 0.20
-
-               when OTHER
-               DISPLAY "nao � possivel calcular o frete"
-
-           END-EVALUATE.
+      *percorre a tabela de frete compartilhada em vez de um
+      *EVALUATE fixo por estado; estado fora da tabela usa o
+      *percentual padrao ao inves de recusar o calculo
+           MOVE "N" to wrk-frete-achou.
+           PERFORM VARYING wrk-frete-ind FROM 1 BY 1
+                   UNTIL wrk-frete-ind > wrk-frete-qtd
+               IF wrk-estado EQUAL wrk-frete-estado-ex(wrk-frete-ind)
+                   COMPUTE wrk-frete =
+                           wrk-valor * wrk-frete-perc-ex(wrk-frete-ind)
+                   MOVE "S" to wrk-frete-achou
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF NOT frete-achou
+               COMPUTE wrk-frete = wrk-valor * wrk-frete-perc-pad
+           END-IF.
 
 
        0200-exibe SECTION.
