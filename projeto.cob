@@ -12,25 +12,123 @@
        FILE-CONTROL.
                SELECT clientes ASSIGN to "./clientes_projeto.dat"
            ORGANIZATION is INDEXED
-           ACCESS MODE is RANDOM
+           ACCESS MODE is DYNAMIC
            FILE STATUS is clientes-status
-           RECORD KEY is cliente-chave.
+           RECORD KEY is cliente-id
+           ALTERNATE RECORD KEY is cliente-chave
+           ALTERNATE RECORD KEY is cliente-nome WITH DUPLICATES
+           ALTERNATE RECORD KEY is cliente-email WITH DUPLICATES.
 
            SELECT relatorio ASSIGN to "./relatorio-clientes.txt"
            ORGANIZATION is SEQUENTIAL.
 
+           SELECT historico ASSIGN to "./historico-alteracoes.txt"
+           ORGANIZATION is SEQUENTIAL
+           FILE STATUS is historico-status.
+
+           SELECT importa-clientes ASSIGN to "./clientesg.dat"
+           ORGANIZATION is SEQUENTIAL
+           FILE STATUS is importa-status.
+
+           SELECT checkpoint-exp ASSIGN to "./checkpoint-export.dat"
+           ORGANIZATION is SEQUENTIAL
+           FILE STATUS is checkpoint-status.
+
+           SELECT backup-clientes ASSIGN to wrk-backup-nome
+           ORGANIZATION is SEQUENTIAL
+           FILE STATUS is backup-status.
+
+           SELECT backup-manifest ASSIGN to "./backup-manifest.txt"
+           ORGANIZATION is SEQUENTIAL
+           FILE STATUS is manifest-status.
+
+           SELECT id-control ASSIGN to "./cliente-id-control.dat"
+           ORGANIZATION is SEQUENTIAL
+           FILE STATUS is id-control-status.
+
+           SELECT lock-clientes ASSIGN to "./clientes.lck"
+           ORGANIZATION is SEQUENTIAL
+           FILE STATUS is lock-status.
+
+           SELECT csv-clientes ASSIGN to "./clientes.csv"
+           ORGANIZATION is SEQUENTIAL
+           FILE STATUS is csv-status.
+
        DATA DIVISION.
        FILE SECTION.
        FD clientes.
        01 cliente-reg.
+           05 cliente-id       pic 9(09).
            05 cliente-chave.
                10 cliente-fone pic x(09).
+               10 cliente-fone-r redefines cliente-fone.
+                   15 cliente-ddd    pic x(02).
+                   15 cliente-numero pic x(07).
            05 cliente-nome     pic x(30).
            05 cliente-email    pic x(40).
+           05 cliente-cpf      pic x(14).
+           05 cliente-tipo     pic x(01).
+               88 pessoa-fisica    value "F".
+               88 pessoa-juridica  value "J".
+           05 cliente-sit      pic x(01).
+               88 cliente-ativo    value "A".
+               88 cliente-inativo  value "I".
+           05 cliente-cadastro    pic x(14).
+           05 cliente-ultima-alt  pic x(14).
+           05 cliente-nascimento  pic x(08).
+           05 cliente-fones-extra OCCURS 3 times.
+               10 cliente-fex-tipo pic x(01).
+                   88 fex-residencial value "R".
+                   88 fex-celular    value "C".
+                   88 fex-comercial  value "M".
+               10 cliente-fex-num  pic x(09).
 
        FD relatorio.
           01 relatorio-reg.
-              05 relatorio-dados pic x(79).
+              05 relatorio-dados pic x(170).
+
+       FD historico.
+          01 historico-reg.
+              05 hist-data-hora     pic x(14).
+              05 hist-chave         pic x(09).
+              05 hist-nome-antigo   pic x(30).
+              05 hist-email-antigo  pic x(40).
+              05 hist-nome-novo     pic x(30).
+              05 hist-email-novo    pic x(40).
+
+       FD importa-clientes.
+          01 importa-reg.
+              05 importa-id    pic 9(04).
+              05 importa-nome  pic x(20).
+              05 importa-tel   pic x(11).
+
+       FD checkpoint-exp.
+          01 checkpoint-reg.
+              05 chk-chave      pic x(30).
+              05 chk-ordem      pic 9(01).
+              05 chk-filtro     pic 9(01).
+              05 chk-contador   pic 9(05).
+              05 chk-pag-num    pic 9(03).
+
+       FD backup-clientes.
+          01 backup-reg.
+              05 backup-dados pic x(170).
+
+       FD backup-manifest.
+          01 manifest-reg.
+              05 manifest-nome pic x(30).
+
+       FD id-control.
+          01 id-control-reg.
+              05 id-control-proximo pic 9(09).
+
+       FD lock-clientes.
+          01 lock-reg.
+              05 lock-flag pic x(01).
+
+       FD csv-clientes.
+          01 csv-reg.
+              05 csv-linha pic x(160).
 
        WORKING-STORAGE SECTION.
        77 wrk-modulo      pic x(20) value SPACE.
@@ -38,13 +136,159 @@
        77 wrk-opcao       pic x(01) value SPACE.
        77 wrk-tecla       pic x(01) value SPACE.
        77 clientes-status pic 9(02) value ZERO.
+       77 historico-status pic 9(02) value ZERO.
+       77 importa-status  pic 9(02) value ZERO.
+       77 wrk-tot-clientes pic 9(05) value zero.
+       77 wrk-tot-ativos   pic 9(05) value zero.
+       77 wrk-tot-inativos pic 9(05) value zero.
+       77 checkpoint-status pic 9(02) value ZERO.
+       77 lock-status       pic 9(02) value ZERO.
+       77 wrk-lock-obtido   pic x(01) value "N".
+           88 lock-obtido-sim value "S".
+       77 wrk-parametro     pic x(10) value SPACES.
+       77 wrk-novo-fone     pic 9(09) value ZERO.
+       77 wrk-fone-antigo   pic x(09) value SPACES.
+       77 wrk-cliente-copia pic x(170) value SPACES.
+       77 wrk-pag-atual     pic 9(03) value 1.
+       01 wrk-tab-pag-chaves.
+           05 wrk-pag-chave-ex pic x(09) OCCURS 200 times.
+      *"S" logo apos um START (entrada na pagina 1 ou retorno por
+      *"P"), quando o registro a exibir ainda nao foi lido para o
+      *buffer; "N" quando avancando para a proxima pagina, caso em
+      *que o registro ja esta no buffer (lido antecipadamente pelo
+      *loop da pagina anterior) e nao deve ser relido
+       77 wrk-pag-reposicionou pic x(01) value "S".
+       77 wrk-reg-ini       pic 9(05) value zero.
+       77 wrk-reg-fim       pic 9(05) value zero.
+       77 csv-status        pic 9(02) value zero.
+       77 wrk-exp-qtd       pic 9(05) value zero.
+       01 wrk-tab-exp-fones.
+           05 wrk-exp-fone-ex pic x(09) OCCURS 500 times.
+       77 wrk-rec-ind       pic 9(05) value zero.
+       77 wrk-rec-achou     pic x(01) value "N".
+           88 rec-achou-sim value "S".
+       77 wrk-relat-eof     pic x(01) value "N".
+           88 relatorio-eof value "S".
+       77 wrk-fone-fmt      pic x(13) value SPACES.
+       77 wrk-fex-ind       pic 9(01) value zero.
+       77 wrk-fex-tipo-tmp  pic x(01) value SPACE.
+       77 wrk-fex-num-tmp   pic 9(09) value zero.
+       77 wrk-fex-linha     pic 9(02) value zero.
+       77 wrk-retomar     pic x(01) value "N".
+           88 retomar-exportacao  value "S".
+       77 wrk-exp-quoc    pic 9(05) value zero.
+       77 wrk-exp-resto   pic 9(05) value zero.
+       77 wrk-pag-num       pic 9(03) value 1.
+       77 wrk-linhas-pag    pic 9(03) value zero.
+       77 wrk-linhas-pag-max pic 9(03) value 50.
+       77 wrk-exp-timestamp pic x(14) value spaces.
+       77 wrk-busca-email pic x(40) value SPACE.
+       77 wrk-backup-nome pic x(40) value SPACE.
+       77 backup-status   pic 9(02) value ZERO.
+       77 wrk-mes-busca   pic 9(02) value zero.
+       77 wrk-bday-achou  pic x(01) value "N".
+       77 manifest-status pic 9(02) value ZERO.
+      *quantidade de backups datados a manter; os mais antigos que
+      *excederem esse numero sao apagados do disco ao abrir o sistema
+       77 wrk-backup-retencao pic 9(02) value 7.
+       77 wrk-qtd-backups  pic 9(03) value zero.
+       01 wrk-tab-backups.
+           05 wrk-backup-nome-ex pic x(30) OCCURS 100 times.
+       77 wrk-bkp-ind      pic 9(03) value zero.
+       77 wrk-bkp-corte    pic 9(03) value zero.
+       77 id-control-status pic 9(02) value zero.
+      *proximo cliente-id a atribuir; lido do arquivo de controle ao
+      *abrir o sistema e regravado la a cada inclusao nova
+       77 wrk-proximo-id   pic 9(09) value 1.
+       77 wrk-id-existente pic 9(09) value zero.
+      *usados por 0088-duplicados para comparar registros vizinhos
+      *na ordenacao por nome e por email
+       77 wrk-dup-achou       pic x(01) value "N".
+       77 wrk-nome-anterior   pic x(30) value SPACES.
+       77 wrk-email-anterior  pic x(40) value SPACES.
+       77 wrk-id-anterior     pic 9(09) value zero.
+      *senha fixa que libera incluir/alterar/excluir; consultar e os
+      *relatorios continuam liberados sem senha para a equipe de
+      *somente leitura
+       77 wrk-senha-cadastrada pic x(10) value "1234".
+       77 wrk-senha-digitada   pic x(10) value SPACES.
+       77 wrk-senha-ok         pic x(01) value "N".
+           88 senha-validada value "S".
+
+      *tabelas de pesos para o calculo dos digitos verificadores do
+      *cnpj (modulo 11)
+       01 wrk-tab-pesos-cnpj1.
+           05 filler pic 9(02) value 5.
+           05 filler pic 9(02) value 4.
+           05 filler pic 9(02) value 3.
+           05 filler pic 9(02) value 2.
+           05 filler pic 9(02) value 9.
+           05 filler pic 9(02) value 8.
+           05 filler pic 9(02) value 7.
+           05 filler pic 9(02) value 6.
+           05 filler pic 9(02) value 5.
+           05 filler pic 9(02) value 4.
+           05 filler pic 9(02) value 3.
+           05 filler pic 9(02) value 2.
+
+       01 wrk-pesos-cnpj1 redefines wrk-tab-pesos-cnpj1 OCCURS 12 times.
+           05 wrk-peso-cnpj1-ex pic 9(02).
+
+       01 wrk-tab-pesos-cnpj2.
+           05 filler pic 9(02) value 6.
+           05 filler pic 9(02) value 5.
+           05 filler pic 9(02) value 4.
+           05 filler pic 9(02) value 3.
+           05 filler pic 9(02) value 2.
+           05 filler pic 9(02) value 9.
+           05 filler pic 9(02) value 8.
+           05 filler pic 9(02) value 7.
+           05 filler pic 9(02) value 6.
+           05 filler pic 9(02) value 5.
+           05 filler pic 9(02) value 4.
+           05 filler pic 9(02) value 3.
+           05 filler pic 9(02) value 2.
+
+       01 wrk-pesos-cnpj2 redefines wrk-tab-pesos-cnpj2 OCCURS 13 times.
+           05 wrk-peso-cnpj2-ex pic 9(02).
+       77 wrk-nome-antigo  pic x(30) value SPACE.
+       77 wrk-email-antigo pic x(40) value SPACE.
+      *contadores de atividade da sessao, exibidos no resumo ao sair
+       77 wrk-cont-incluidos pic 9(05) value zero.
+       77 wrk-cont-alterados pic 9(05) value zero.
+       77 wrk-cont-excluidos pic 9(05) value zero.
        77 wrk-contalinha  pic 9(03) value 0.
        77 wrk-currline    pic 9(09) value 7.
+       77 wrk-pagina-tam  pic 9(02) value 5.
+       77 wrk-ordem-exp   pic 9(01) value 1.
+       77 wrk-filtro-exp  pic 9(01) value 1.
+       77 wrk-busca-txto  pic x(30) value SPACE.
+       77 wrk-busca-len   pic 9(02) value ZERO.
+       77 wrk-achou       pic x(01) value "N".
        77 wrk-tracejado   pic x(80) value
        "--------------------------------------------------------------".
        77 wrk-relatorio   pic x(80) value
        "-------------------------relatorio----------------------------".
 
+      *campos de apoio para validacao do digito verificador do cpf
+       77 wrk-cpf-ok      pic x(01) value "N".
+           88 cpf-valido          value "S".
+       77 wrk-cpf-ind     pic 9(02) value zero.
+       77 wrk-cpf-peso    pic 9(02) value zero.
+       77 wrk-cpf-digito  pic 9(01) value zero.
+       77 wrk-cpf-soma    pic 9(04) value zero.
+       77 wrk-cpf-resto   pic 9(04) value zero.
+       77 wrk-cpf-quoc    pic 9(04) value zero.
+       77 wrk-cpf-dv1     pic 9(01) value zero.
+       77 wrk-cpf-dv2     pic 9(01) value zero.
+
+      *campos de apoio para validacao do formato do email
+       77 wrk-email-ok    pic x(01) value "N".
+           88 email-valido        value "S".
+       77 wrk-email-ind   pic 9(02) value zero.
+       77 wrk-email-arroba pic 9(02) value zero.
+       77 wrk-email-ponto  pic 9(02) value zero.
+
        SCREEN SECTION.
        01 tela.
            05 limpa-tela.
@@ -57,16 +301,23 @@
               10 line 02 COLUMN 01 pic x(20) ERASE EOL
                    BACKGROUND-COLOR 1 from wrk-modulo.
 
-       01 menu.
+       01 tela-menu.
            05 line 07 column 15 value "1 - incluir".
            05 line 08 column 15 value "2 - consultar".
            05 line 09 column 15 value "3 - alterar".
            05 line 10 column 15 value "4 - excluir".
            05 line 11 column 15 value "5 - relatorio em tela".
            05 line 12 column 15 value "6 - relatorio em disco".
-           05 line 13 column 15 value "X - sair".
-           05 line 14 column 15 value "opcao...".
-           05 line 14 column 23 using wrk-opcao.
+           05 line 13 column 15 value "7 - importar cadastro".
+           05 line 14 column 15 value "8 - estatisticas".
+           05 line 15 column 15 value "9 - aniversariantes do mes".
+           05 line 16 column 15 value "C - exportar csv".
+           05 line 17 column 15 value "R - reconciliar exportacao".
+           05 line 18 column 15 value "D - duplicados".
+           05 line 19 column 15 value "V - reativar cliente".
+           05 line 20 column 15 value "X - sair".
+           05 line 21 column 15 value "opcao...".
+           05 line 21 column 23 using wrk-opcao.
 
        01 tela-registro.
            05 chave FOREGROUND-COLOR 2.
@@ -75,9 +326,88 @@
                    BLANK when ZEROS.
            05 ss-dados.
                10 line 11 column 10 value "nome.....".
-               10 column plus 2 pic x(30) using cliente-nome.
+               10 campo-nome column plus 2 pic x(30) using cliente-nome.
                10 line 12 column 10 value "email....".
                10 column plus 2 pic x(40) using cliente-email.
+               10 line 13 column 10 value "tipo(f/j)".
+               10 campo-tipo column plus 2 pic x(01) using cliente-tipo.
+               10 line 14 column 10 value "cpf/cnpj..".
+               10 campo-cpf column plus 2 pic x(14) using cliente-cpf.
+               10 line 15 column 10 value "nascimento".
+               10 campo-nasc column plus 2 pic 9(08)
+                   using cliente-nascimento BLANK when ZEROS.
+
+           01 tela-fone-fmt.
+               02 line 10 column 21 pic x(13) from wrk-fone-fmt.
+
+           01 tela-id-cliente.
+               02 line 09 column 10 value "codigo...".
+               02 column plus 2 pic zzzzzzzz9 from cliente-id.
+
+           01 tela-parcial.
+               02 line 15 column 10 value
+                   "telefone ou nome (parcial)......".
+               02 column plus 2 pic x(30) using wrk-busca-txto.
+
+           01 tela-busca-email.
+               02 line 15 column 10 value
+                   "email para busca................".
+               02 column plus 2 pic x(40) using wrk-busca-email.
+
+           01 tela-exportar.
+               02 line 16 column 10 value
+                   "ordenar por: 1-telefone 2-nome........".
+               02 column plus 2 pic 9(01) using wrk-ordem-exp.
+               02 line 17 column 10 value
+                   "filtro: 1-todos 2-somente email em branco".
+               02 column plus 2 pic 9(01) using wrk-filtro-exp.
+
+           01 tela-pagina.
+               02 line 16 column 10 value
+                   "registros por pagina (1-20)...".
+               02 column plus 2 pic 9(02) using wrk-pagina-tam.
+
+           01 tela-mes.
+               02 line 16 column 10 value
+                   "mes de aniversario (01-12)....".
+               02 column plus 2 pic 9(02) using wrk-mes-busca.
+
+           01 tela-novo-fone.
+               02 line 16 column 10 value
+                   "trocar telefone? novo numero (0=nao)".
+               02 column plus 2 pic 9(09) using wrk-novo-fone
+                   BLANK when ZEROS.
+
+           01 tela-senha.
+               02 line 16 column 10 value "senha de acesso.........".
+               02 column plus 2 pic x(10) using wrk-senha-digitada
+                   SECURE.
+
+           01 tela-pag-nav.
+               02 line 02 column 40 value
+                   "p=pag.anterior outros=prox/sair".
+               02 column plus 2 pic x(01) using wrk-tecla.
+
+           01 tela-contador-pag.
+               02 line 03 column 30 value "registros".
+               02 column plus 1 pic zzzz9 from wrk-reg-ini.
+               02 column plus 1 value "a".
+               02 column plus 1 pic zzzz9 from wrk-reg-fim.
+               02 column plus 1 value "de".
+               02 column plus 1 pic zzzz9 from wrk-tot-clientes.
+
+           01 tela-contador-total.
+               02 line 03 column 10 value "total cadastrados".
+               02 column plus 1 pic zzzz9 from wrk-tot-clientes.
+
+           01 tela-resumo-sessao.
+               02 line 10 column 20 value "resumo da sessao".
+               02 line 12 column 20 pic zzzz9 from wrk-cont-incluidos.
+               02 column plus 1 value "incluidos".
+               02 line 13 column 20 pic zzzz9 from wrk-cont-alterados.
+               02 column plus 1 value "alterados".
+               02 line 14 column 20 pic zzzz9 from wrk-cont-excluidos.
+               02 column plus 1 value "excluidos".
 
            01 tela-erro.
                02 msg-erro.
@@ -89,42 +419,191 @@
        PROCEDURE DIVISION.
 
        0050-principal SECTION.
+      *"LOTE" na linha de comando roda a exportacao para disco direto,
+      *sem tela alguma, para uso em agendador/job noturno
+           ACCEPT wrk-parametro FROM COMMAND-LINE.
+           PERFORM 0048-verificar-lock.
            PERFORM 0052-abrir-arquivo.
-           PERFORM 0100-menu.
-           PERFORM 0105-processar until wrk-opcao EQUAL "x"
-                                     OR wrk-opcao EQUAL "X".
+           IF wrk-parametro EQUAL "LOTE"
+               PERFORM 0046-exportar-lote
+           ELSE
+               PERFORM 0100-menu
+               PERFORM 0105-processar until wrk-opcao EQUAL "x"
+                                         OR wrk-opcao EQUAL "X"
+           END-IF.
            PERFORM 0300-finalizar.
 
+       0048-verificar-lock SECTION.
+      *arquivo-sentinela de uso exclusivo: se ja estiver marcado "L"
+      *uma outra sessao tem o arquivo de clientes aberto, entao esta
+      *sessao recusa abrir o arquivo em vez de arriscar um WRITE ou
+      *REWRITE sobrepondo uma alteracao concorrente
+           OPEN I-O lock-clientes
+           EVALUATE lock-status
+               WHEN 35
+                   OPEN OUTPUT lock-clientes
+                   MOVE "F" to lock-flag
+                   WRITE lock-reg
+                   CLOSE lock-clientes
+                   OPEN I-O lock-clientes
+                   READ lock-clientes
+               WHEN 00
+                   READ lock-clientes
+           END-EVALUATE.
+           IF lock-flag EQUAL "L"
+               MOVE "arquivo de clientes em uso por outra sessao"
+                   to wrk-msgerro
+               DISPLAY tela
+               ACCEPT tela-erro
+               CLOSE lock-clientes
+               PERFORM 0300-finalizar
+           ELSE
+               MOVE "L" to lock-flag
+               REWRITE lock-reg
+               SET lock-obtido-sim to TRUE
+           END-IF.
+
        0051-inclusao SECTION.
            MOVE "inclusao" to wrk-modulo.
+           SET pessoa-fisica to TRUE.
            DISPLAY tela.
            ACCEPT tela-registro.
+           PERFORM UNTIL cliente-fone NOT EQUAL ZERO
+                   AND cliente-ddd IS NUMERIC
+                   AND cliente-ddd NOT EQUAL "00"
+               MOVE "telefone invalido (ddd + numero), redigite"
+                   to wrk-msgerro
+               ACCEPT tela-erro
+               ACCEPT chave
+           END-PERFORM.
+           PERFORM 0067-validar-documento.
+           PERFORM 0060-validar-email.
+           PERFORM UNTIL cpf-valido AND email-valido
+               IF NOT cpf-valido
+                   MOVE "cpf/cnpj invalido, redigite" to wrk-msgerro
+               ELSE
+                   MOVE "email invalido, redigite" to wrk-msgerro
+               END-IF
+               ACCEPT tela-erro
+               ACCEPT ss-dados
+               PERFORM 0067-validar-documento
+               PERFORM 0060-validar-email
+           END-PERFORM.
+           SET cliente-ativo to TRUE.
+           ACCEPT cliente-cadastro(1:8) FROM DATE YYYYMMDD.
+           ACCEPT cliente-cadastro(9:6) FROM TIME.
+           MOVE cliente-cadastro to cliente-ultima-alt.
+           PERFORM 0079-manter-fones-extra.
+           MOVE wrk-proximo-id to cliente-id.
            WRITE cliente-reg
+      *mostra o registro ja cadastrado com esse telefone antes de
+      *perguntar, para o operador comparar com os dados recem-
+      *digitados ao inves de sobrescrever so confiando na palavra
                INVALID KEY
-                   MOVE 'registro ja existe' to wrk-msgerro
+                   MOVE cliente-reg to wrk-cliente-copia
+                   READ clientes KEY IS cliente-chave
+                       NOT INVALID KEY
+                           DISPLAY tela-registro
+                           PERFORM 0078-formatar-fone
+                           DISPLAY tela-fone-fmt
+                           DISPLAY tela-id-cliente
+                   END-READ
+                   MOVE wrk-cliente-copia to cliente-reg
+                   MOVE 'telefone ja existe, sobrescrever? (s/n)'
+                       to wrk-msgerro
                    ACCEPT tela-erro
+                   IF wrk-tecla = 'S' OR wrk-tecla = 's'
+                       PERFORM 0087-sobrescrever-por-fone
+                   END-IF
+               NOT INVALID KEY
+                   ADD 1 to wrk-cont-incluidos
+                   PERFORM 0086-gravar-proximo-id
+                   DISPLAY tela-id-cliente
            END-WRITE.
 
        0052-abrir-arquivo SECTION.
            OPEN I-O clientes
-           IF clientes-status EQUAL 35
-               OPEN OUTPUT clientes
-               CLOSE clientes
-               OPEN I-O clientes
-           END-IF.
+           EVALUATE clientes-status
+               WHEN 00
+                   PERFORM 0065-backup-sessao
+                   PERFORM 0085-obter-proximo-id
+               WHEN 35
+                   OPEN OUTPUT clientes
+                   CLOSE clientes
+                   OPEN I-O clientes
+                   PERFORM 0085-obter-proximo-id
+               WHEN 37
+                   MOVE "arquivo de clientes incompativel"
+                       to wrk-msgerro
+                   DISPLAY tela
+                   ACCEPT tela-erro
+                   PERFORM 0300-finalizar
+               WHEN 39
+                   MOVE "atributos do arquivo de clientes nao conferem"
+                       to wrk-msgerro
+                   DISPLAY tela
+                   ACCEPT tela-erro
+                   PERFORM 0300-finalizar
+               WHEN OTHER
+                   MOVE "erro ao abrir arquivo de clientes"
+                       to wrk-msgerro
+                   DISPLAY tela
+                   ACCEPT tela-erro
+                   PERFORM 0300-finalizar
+           END-EVALUATE.
 
        0053-consultar SECTION.
            MOVE "consultar" to wrk-modulo.
            DISPLAY tela.
+           MOVE "buscar por: 1-telefone 2-nome 3-parcial 4-email"
+               to wrk-msgerro.
+           ACCEPT tela-erro.
            DISPLAY tela-registro.
-           ACCEPT chave.
-           READ clientes
-               INVALID KEY
-                   MOVE "nao encontrado" to wrk-msgerro
+           EVALUATE wrk-tecla
+               WHEN '2'
+                   ACCEPT campo-nome
+                   READ clientes KEY IS cliente-nome
+                       INVALID KEY
+                           MOVE "nao encontrado" to wrk-msgerro
+                       NOT INVALID KEY
+                           DISPLAY tela-registro
+                           PERFORM 0078-formatar-fone
+                           DISPLAY tela-fone-fmt
+                           DISPLAY tela-id-cliente
+                           PERFORM 0080-exibir-fones-extra
+                   END-READ
+               WHEN '3'
+                   PERFORM 0059-buscar-parcial
+               WHEN '4'
+                   DISPLAY tela-busca-email
+                   ACCEPT tela-busca-email
+                   MOVE wrk-busca-email to cliente-email
+                   READ clientes KEY IS cliente-email
+                       INVALID KEY
+                           MOVE "nao encontrado" to wrk-msgerro
+                       NOT INVALID KEY
+                           DISPLAY tela-registro
+                           PERFORM 0078-formatar-fone
+                           DISPLAY tela-fone-fmt
+                           DISPLAY tela-id-cliente
+                           PERFORM 0080-exibir-fones-extra
+                   END-READ
+               WHEN OTHER
+                   ACCEPT chave
+                   READ clientes KEY IS cliente-chave
+                       INVALID KEY
+                           MOVE "nao encontrado" to wrk-msgerro
+                       NOT INVALID KEY
+                           DISPLAY tela-registro
+                           PERFORM 0078-formatar-fone
+                           DISPLAY tela-fone-fmt
+                           DISPLAY tela-id-cliente
+                           PERFORM 0080-exibir-fones-extra
+                   END-READ
+           END-EVALUATE.
 
-               NOT INVALID KEY
-                   DISPLAY ss-dados
-           END-READ.
+           PERFORM 0072-contar-clientes.
+           DISPLAY tela-contador-total.
 
            ACCEPT tela-erro.
 
@@ -133,22 +612,30 @@
            DISPLAY tela.
            DISPLAY tela-registro.
            ACCEPT chave.
-           READ clientes
+           READ clientes KEY IS cliente-chave
                INVALID KEY
                    MOVE "nao encontrado" to wrk-msgerro
                NOT INVALID KEY
-                   MOVE "remover? (s/n)" to wrk-msgerro
+                   IF cliente-inativo
+                       MOVE "registro ja esta inativo" to wrk-msgerro
+                   ELSE
+                       MOVE "remover? (s/n)" to wrk-msgerro
+                   END-IF
                    DISPLAY ss-dados
            END-READ.
 
            ACCEPT tela-erro.
            IF (wrk-tecla = 'S' OR wrk-tecla = 's')
                AND clientes-status = 0
-               DELETE clientes
+               AND cliente-ativo
+               SET cliente-inativo to TRUE
+               REWRITE cliente-reg
                    INVALID KEY
                        MOVE "nao excluido" to wrk-msgerro
                        ACCEPT tela-erro
-               END-DELETE
+                   NOT INVALID KEY
+                       ADD 1 to wrk-cont-excluidos
+               END-REWRITE
            END-IF.
 
        0055-alterar SECTION.
@@ -156,12 +643,35 @@
            DISPLAY tela.
            DISPLAY tela-registro.
            ACCEPT chave.
-           READ clientes
+           READ clientes KEY IS cliente-chave
                IF clientes-status EQUAL 0
+                   MOVE cliente-nome to wrk-nome-antigo
+                   MOVE cliente-email to wrk-email-antigo
                    ACCEPT ss-dados
+                   PERFORM 0067-validar-documento
+                   PERFORM 0060-validar-email
+                   PERFORM UNTIL cpf-valido AND email-valido
+                       IF NOT cpf-valido
+                           MOVE "cpf/cnpj invalido, redigite"
+                               to wrk-msgerro
+                       ELSE
+                           MOVE "email invalido, redigite"
+                               to wrk-msgerro
+                       END-IF
+                       ACCEPT tela-erro
+                       ACCEPT ss-dados
+                       PERFORM 0067-validar-documento
+                       PERFORM 0060-validar-email
+                   END-PERFORM
+                   ACCEPT cliente-ultima-alt(1:8) FROM DATE YYYYMMDD
+                   ACCEPT cliente-ultima-alt(9:6) FROM TIME
+                   PERFORM 0079-manter-fones-extra
                    REWRITE cliente-reg
                    IF clientes-status = 0
                        MOVE "registro alterado" to wrk-msgerro
+                       ADD 1 to wrk-cont-alterados
+                       PERFORM 0058-gravar-historico
+                       PERFORM 0069-trocar-telefone
                    ELSE
                        MOVE "ocorreu um erro" to wrk-msgerro
                    END-IF
@@ -170,39 +680,929 @@
                END-IF
                ACCEPT msg-erro.
 
+       0069-trocar-telefone SECTION.
+      *cliente-id, e nao mais o telefone, e a chave primaria do
+      *arquivo -- por isso a troca agora e so validar que o novo
+      *numero nao duplica o de outro cliente e dar REWRITE direto,
+      *sem o antigo apaga-e-regrava por chave primaria
+           MOVE ZERO to wrk-novo-fone.
+           DISPLAY tela-novo-fone.
+           ACCEPT tela-novo-fone.
+           IF wrk-novo-fone NOT EQUAL ZERO
+                   AND wrk-novo-fone NOT EQUAL cliente-fone
+               MOVE cliente-fone to wrk-fone-antigo
+               MOVE cliente-reg to wrk-cliente-copia
+               MOVE wrk-novo-fone to cliente-fone
+               READ clientes KEY IS cliente-chave
+      *a leitura pela chave alternativa carrega no buffer o registro
+      *do OUTRO cliente que ja usa esse telefone -- restaura o
+      *registro do cliente sendo editado antes de sair deste ramo
+                   NOT INVALID KEY
+                       MOVE wrk-cliente-copia to cliente-reg
+                       MOVE "telefone ja existe" to wrk-msgerro
+                   INVALID KEY
+                       REWRITE cliente-reg
+                           INVALID KEY
+                               MOVE wrk-fone-antigo to cliente-fone
+                               MOVE "erro no novo tel" to wrk-msgerro
+                           NOT INVALID KEY
+                               MOVE "telefone alterado" to wrk-msgerro
+                       END-REWRITE
+               END-READ
+           END-IF.
+
        0056-salva SECTION.
+      *exporta para o relatorio em disco; se houver um ponto de
+      *controle de uma exportacao anterior incompleta, oferece
+      *retomar a partir do ultimo registro gravado
            DISPLAY tela.
+           MOVE ZERO to wrk-contalinha.
+           MOVE 1 to wrk-pag-num.
+           MOVE ZERO to wrk-linhas-pag.
+           MOVE "N" to wrk-retomar.
 
-           READ clientes
-                OPEN OUTPUT relatorio
+           OPEN INPUT checkpoint-exp.
+           IF checkpoint-status EQUAL 00
+               READ checkpoint-exp
+               IF checkpoint-status EQUAL 00
+                   MOVE "retomar exportacao anterior? (s/n)"
+                       to wrk-msgerro
+                   ACCEPT tela-erro
+                   IF wrk-tecla = 'S' OR wrk-tecla = 's'
+                       SET retomar-exportacao to TRUE
+                       MOVE chk-ordem to wrk-ordem-exp
+                       MOVE chk-filtro to wrk-filtro-exp
+                       MOVE chk-contador to wrk-contalinha
+      *retoma a numeracao de pagina de onde o checkpoint parou, em
+      *vez de reiniciar em 1 e duplicar "pagina 001" no relatorio
+      *ja gravado (OPEN EXTEND so acrescenta, nao reescreve o que
+      *ja esta em disco)
+                       MOVE chk-pag-num to wrk-pag-num
+                   END-IF
+               END-IF
+               CLOSE checkpoint-exp
+           END-IF.
+
+           IF NOT retomar-exportacao
+               DISPLAY tela-exportar
+               ACCEPT tela-exportar
+           END-IF.
+
+           PERFORM 0047-executar-exportacao.
+
+           ACCEPT tela-erro.
+
+       0046-exportar-lote SECTION.
+      *mesma exportacao do 0056-salva, sem nenhum acesso a
+      *SCREEN SECTION, para rodar desatendida (linha de comando "LOTE")
+           MOVE ZERO to wrk-contalinha.
+           MOVE 1 to wrk-pag-num.
+           MOVE ZERO to wrk-linhas-pag.
+           MOVE "N" to wrk-retomar.
+           MOVE 1 to wrk-ordem-exp.
+           MOVE 1 to wrk-filtro-exp.
+
+           PERFORM 0047-executar-exportacao.
+
+           DISPLAY wrk-contalinha " registros exportados em lote".
+
+       0047-executar-exportacao SECTION.
+      *START/gravacao/checkpoint do relatorio em disco, reutilizado
+      *pela exportacao interativa (0056-salva) e pela de lote
+      *(0046-exportar-lote); espera wrk-ordem-exp/wrk-filtro-exp/
+      *retomar-exportacao ja definidos pelo chamador
+           IF retomar-exportacao
+               IF wrk-ordem-exp EQUAL 2
+                   MOVE chk-chave(1:30) to cliente-nome
+                   START clientes KEY IS GREATER THAN cliente-nome
+               ELSE
+                   MOVE chk-chave(1:9) to cliente-chave
+                   START clientes KEY IS GREATER THAN cliente-chave
+               END-IF
+               OPEN EXTEND relatorio
+           ELSE
+               IF wrk-ordem-exp EQUAL 2
+                   MOVE LOW-VALUES to cliente-nome
+                   START clientes KEY IS NOT LESS THAN cliente-nome
+               ELSE
+                   MOVE LOW-VALUES to cliente-chave
+                   START clientes KEY IS NOT LESS THAN cliente-chave
+               END-IF
+               OPEN OUTPUT relatorio
+           END-IF.
+
+           PERFORM 0064-cabecalho-relatorio.
+
+           READ clientes NEXT
                    PERFORM UNTIL clientes-status = 10
-                       MOVE wrk-contalinha to wrk-msgerro
-                       MOVE " exportados" to wrk-msgerro(4:17)
+                       IF wrk-filtro-exp NOT EQUAL 2
+                           OR cliente-email EQUAL SPACES
+                           MOVE wrk-contalinha to wrk-msgerro
+                           MOVE " exportados" to wrk-msgerro(4:17)
+
+                           MOVE cliente-reg to relatorio-reg
+                           WRITE relatorio-reg
 
-                       MOVE cliente-reg to relatorio-reg
-                       WRITE relatorio-reg
+                           ADD 1 to wrk-contalinha
+                           ADD 1 to wrk-linhas-pag
+                           IF wrk-linhas-pag EQUAL wrk-linhas-pag-max
+                               PERFORM 0066-rodape-pagina
+                               PERFORM 0064-cabecalho-relatorio
+                           END-IF
 
-                       ADD 1 to wrk-contalinha
+                           DIVIDE wrk-contalinha BY 20
+                                   GIVING wrk-exp-quoc
+                                   REMAINDER wrk-exp-resto
+                           IF wrk-exp-resto EQUAL ZERO
+                               PERFORM 0063-gravar-checkpoint
+                           END-IF
+                       END-IF
                        READ clientes NEXT
 
                    END-PERFORM.
       *        END-READ.
+      *fecha a ultima pagina (quantidade de linhas dela, mesmo
+      *parcial) e grava o total geral antes do CLOSE, para quem le
+      *o relatorio saber quantos clientes foram exportados sem
+      *precisar contar linha por linha
+           PERFORM 0066-rodape-pagina.
+           PERFORM 0067-rodape-total.
+           CLOSE relatorio.
+           OPEN OUTPUT checkpoint-exp.
+           CLOSE checkpoint-exp.
+
+       0057-validar-cpf SECTION.
+      *valida os dois digitos verificadores do cpf (modulo 11)
+           MOVE "N" to wrk-cpf-ok.
+           IF cliente-cpf(1:11) IS NUMERIC
+               MOVE ZERO to wrk-cpf-soma
+               MOVE 10 to wrk-cpf-peso
+               PERFORM VARYING wrk-cpf-ind FROM 1 BY 1
+                       UNTIL wrk-cpf-ind > 9
+                   MOVE cliente-cpf(wrk-cpf-ind:1) to wrk-cpf-digito
+                   COMPUTE wrk-cpf-soma = wrk-cpf-soma +
+                           (wrk-cpf-digito * wrk-cpf-peso)
+                   SUBTRACT 1 from wrk-cpf-peso
+               END-PERFORM
+
+               DIVIDE wrk-cpf-soma BY 11 GIVING wrk-cpf-quoc
+                       REMAINDER wrk-cpf-resto
+               IF wrk-cpf-resto < 2
+                   MOVE ZERO to wrk-cpf-dv1
+               ELSE
+                   COMPUTE wrk-cpf-dv1 = 11 - wrk-cpf-resto
+               END-IF
+
+               MOVE ZERO to wrk-cpf-soma
+               MOVE 11 to wrk-cpf-peso
+               PERFORM VARYING wrk-cpf-ind FROM 1 BY 1
+                       UNTIL wrk-cpf-ind > 9
+                   MOVE cliente-cpf(wrk-cpf-ind:1) to wrk-cpf-digito
+                   COMPUTE wrk-cpf-soma = wrk-cpf-soma +
+                           (wrk-cpf-digito * wrk-cpf-peso)
+                   SUBTRACT 1 from wrk-cpf-peso
+               END-PERFORM
+               COMPUTE wrk-cpf-soma = wrk-cpf-soma +
+                       (wrk-cpf-dv1 * 2)
+
+               DIVIDE wrk-cpf-soma BY 11 GIVING wrk-cpf-quoc
+                       REMAINDER wrk-cpf-resto
+               IF wrk-cpf-resto < 2
+                   MOVE ZERO to wrk-cpf-dv2
+               ELSE
+                   COMPUTE wrk-cpf-dv2 = 11 - wrk-cpf-resto
+               END-IF
+
+               IF cliente-cpf(10:1) = wrk-cpf-dv1
+                   AND cliente-cpf(11:1) = wrk-cpf-dv2
+                   MOVE "S" to wrk-cpf-ok
+               END-IF
+           END-IF.
+
+       0058-gravar-historico SECTION.
+      *grava no historico o antes/depois de uma alteracao confirmada
+           MOVE SPACES to historico-reg.
+           ACCEPT hist-data-hora(1:8) FROM DATE YYYYMMDD.
+           ACCEPT hist-data-hora(9:6) FROM TIME.
+           MOVE cliente-chave to hist-chave.
+           MOVE wrk-nome-antigo to hist-nome-antigo.
+           MOVE wrk-email-antigo to hist-email-antigo.
+           MOVE cliente-nome to hist-nome-novo.
+           MOVE cliente-email to hist-email-novo.
+
+           OPEN EXTEND historico.
+           IF historico-status EQUAL 35
+               OPEN OUTPUT historico
+           END-IF.
+           WRITE historico-reg.
+           CLOSE historico.
+
+       0059-buscar-parcial SECTION.
+      *varre o arquivo inteiro comparando o prefixo digitado contra
+      *o telefone ou o nome do cliente
+           DISPLAY tela-parcial.
+           ACCEPT tela-parcial.
+           MOVE ZERO to wrk-busca-len.
+           PERFORM VARYING wrk-busca-len FROM 1 BY 1
+                   UNTIL wrk-busca-len > 30
+                      OR wrk-busca-txto(wrk-busca-len:1) = SPACE
+               CONTINUE
+           END-PERFORM.
+           SUBTRACT 1 from wrk-busca-len.
+
+           MOVE "N" to wrk-achou.
+           IF wrk-busca-len EQUAL ZERO
+               MOVE "digite um valor para buscar" to wrk-msgerro
+           ELSE
+               MOVE LOW-VALUES to cliente-chave
+               START clientes KEY IS NOT LESS THAN cliente-chave
+               READ clientes NEXT
+               PERFORM UNTIL clientes-status = 10
+                   IF cliente-fone(1:wrk-busca-len)
+                           EQUAL wrk-busca-txto(1:wrk-busca-len)
+                       OR cliente-nome(1:wrk-busca-len)
+                           EQUAL wrk-busca-txto(1:wrk-busca-len)
+                       MOVE "S" to wrk-achou
+                       DISPLAY tela-registro
+                       PERFORM 0078-formatar-fone
+                       DISPLAY tela-fone-fmt
+                       DISPLAY tela-id-cliente
+                       PERFORM 0080-exibir-fones-extra
+                       MOVE "mais um encontrado - proxima tecla"
+                           to wrk-msgerro
+                       ACCEPT tela-erro
+                   END-IF
+                   READ clientes NEXT
+               END-PERFORM
+               IF wrk-achou EQUAL "N"
+                   MOVE "nao encontrado" to wrk-msgerro
+               END-IF
+           END-IF.
+
+       0060-validar-email SECTION.
+      *valida formato basico do email (alguem@dominio.algo)
+           MOVE "S" to wrk-email-ok.
+           MOVE ZERO to wrk-email-arroba.
+           MOVE ZERO to wrk-email-ponto.
+           IF cliente-email EQUAL SPACES
+               MOVE "N" to wrk-email-ok
+           ELSE
+               PERFORM VARYING wrk-email-ind FROM 1 BY 1
+                       UNTIL wrk-email-ind > 40
+                   IF cliente-email(wrk-email-ind:1) EQUAL "@"
+                           AND wrk-email-arroba EQUAL ZERO
+                       MOVE wrk-email-ind to wrk-email-arroba
+                   END-IF
+                   IF cliente-email(wrk-email-ind:1) EQUAL "."
+                           AND wrk-email-arroba NOT EQUAL ZERO
+                           AND wrk-email-ind > wrk-email-arroba + 1
+                           AND wrk-email-ponto EQUAL ZERO
+                       MOVE wrk-email-ind to wrk-email-ponto
+                   END-IF
+               END-PERFORM
+
+               IF wrk-email-arroba < 2
+                       OR wrk-email-ponto EQUAL ZERO
+                       OR wrk-email-ponto EQUAL 40
+                       OR cliente-email(wrk-email-ponto + 1:1)
+                           EQUAL SPACE
+                   MOVE "N" to wrk-email-ok
+               END-IF
+           END-IF.
+
+       0061-importar SECTION.
+      *importa clientes a partir do arquivo de transacoes do prg17
+      *(REG-ID/REG-NOME/REG-TEL); registros com telefone ja
+      *cadastrado sao contados como duplicados e nao sobrescrevem
+           MOVE "importar" to wrk-modulo.
+           DISPLAY tela.
+           MOVE ZERO to wrk-contalinha.
+           OPEN INPUT importa-clientes.
+           EVALUATE importa-status
+               WHEN 00
+                   READ importa-clientes
+                   PERFORM UNTIL importa-status = 10
+                       MOVE SPACES to cliente-reg
+                       MOVE importa-tel(3:9) to cliente-fone
+                       MOVE importa-nome to cliente-nome
+                       SET cliente-ativo to TRUE
+                       ACCEPT cliente-cadastro(1:8) FROM DATE YYYYMMDD
+                       ACCEPT cliente-cadastro(9:6) FROM TIME
+                       MOVE cliente-cadastro to cliente-ultima-alt
+                       MOVE wrk-proximo-id to cliente-id
+                       WRITE cliente-reg
+                           INVALID KEY
+                               ADD 1 to wrk-contalinha
+                           NOT INVALID KEY
+                               PERFORM 0086-gravar-proximo-id
+                       END-WRITE
+                       READ importa-clientes
+                   END-PERFORM
+                   MOVE wrk-contalinha to wrk-msgerro
+                   MOVE " duplicados" to wrk-msgerro(4:17)
+               WHEN 35
+                   MOVE "arquivo de importacao nao encontrado"
+                       to wrk-msgerro
+               WHEN OTHER
+                   MOVE "erro ao abrir arquivo de importacao"
+                       to wrk-msgerro
+           END-EVALUATE.
+           CLOSE importa-clientes.
+           ACCEPT tela-erro.
+
+       0073-exportar-csv SECTION.
+      *exporta todo o arquivo de clientes em formato csv (campos
+      *entre aspas, separados por virgula), alternativa ao relatorio
+      *de largura fixa do 0056-salva para abrir direto numa planilha
+           DISPLAY tela.
+           OPEN OUTPUT csv-clientes.
+           MOVE "telefone,nome,email,cpf_cnpj,tipo,situacao,"
+               to csv-linha.
+           MOVE "nascimento" to csv-linha(44:10).
+           WRITE csv-reg.
+           MOVE LOW-VALUES to cliente-chave.
+           START clientes KEY IS NOT LESS THAN cliente-chave.
+           READ clientes NEXT
+           PERFORM UNTIL clientes-status = 10
+               PERFORM 0074-montar-linha-csv
+               WRITE csv-reg
+               READ clientes NEXT
+           END-PERFORM.
+           CLOSE csv-clientes.
+           MOVE "exportacao csv concluida" to wrk-msgerro.
+           ACCEPT tela-erro.
+
+       0074-montar-linha-csv SECTION.
+           MOVE SPACES to csv-linha.
+           STRING '"' cliente-fone '","' cliente-nome '","'
+                   cliente-email '","' cliente-cpf '","'
+                   cliente-tipo '","' cliente-sit '","'
+                   cliente-nascimento '"'
+                   DELIMITED BY SIZE
+                   INTO csv-linha
+           END-STRING.
+
+       0075-reconciliar SECTION.
+      *confere o arquivo indexado contra o ultimo relatorio-clientes.txt
+      *gravado, para avisar se aquele relatorio ja esta desatualizado
+      *antes de alguem confiar nele; o relatorio nao tem FILE STATUS,
+      *por isso o fim de arquivo e tratado por AT END/NOT AT END
+           MOVE "reconciliar" to wrk-modulo.
+           DISPLAY tela.
+           MOVE ZERO to wrk-exp-qtd.
+           MOVE "N" to wrk-relat-eof.
+           OPEN INPUT relatorio.
+           MOVE 8 to wrk-currline.
+           PERFORM UNTIL relatorio-eof
+               READ relatorio
+                   AT END
+                       SET relatorio-eof to TRUE
+                   NOT AT END
+                       IF relatorio-dados(1:9) IS NUMERIC
+                           PERFORM 0076-comparar-linha-exportada
+                       END-IF
+               END-READ
+           END-PERFORM.
            CLOSE relatorio.
 
+           MOVE LOW-VALUES to cliente-chave.
+           START clientes KEY IS NOT LESS THAN cliente-chave.
+           READ clientes NEXT
+           PERFORM UNTIL clientes-status = 10
+               PERFORM 0077-achar-na-exportacao
+               IF NOT rec-achou-sim
+                   PERFORM 0078-formatar-fone
+                   DISPLAY "adicionado apos a exportacao: "
+                           wrk-fone-fmt at line wrk-currline column 10
+                   ADD 1 to wrk-currline
+               END-IF
+               READ clientes NEXT
+           END-PERFORM.
+
+           MOVE "reconciliacao concluida" to wrk-msgerro.
            ACCEPT tela-erro.
 
+       0076-comparar-linha-exportada SECTION.
+      *registra no rol de fones ja exportados (para 0077 decidir o
+      *que foi incluido depois) e compara o registro atual contra o
+      *que estava gravado no relatorio, fone a fone
+           IF wrk-exp-qtd < 500
+               ADD 1 to wrk-exp-qtd
+               MOVE relatorio-dados(10:9)
+                   to wrk-exp-fone-ex(wrk-exp-qtd)
+           END-IF.
+           MOVE relatorio-dados(10:9) to cliente-fone.
+           READ clientes KEY IS cliente-chave
+               INVALID KEY
+                   PERFORM 0078-formatar-fone
+                   DISPLAY "removido apos a exportacao: " wrk-fone-fmt
+                       at line wrk-currline column 10
+                   ADD 1 to wrk-currline
+               NOT INVALID KEY
+                   IF cliente-reg NOT EQUAL relatorio-dados
+                       PERFORM 0078-formatar-fone
+                       DISPLAY "alterado apos a exportacao: "
+                               wrk-fone-fmt at line wrk-currline
+                               column 10
+                       ADD 1 to wrk-currline
+                   END-IF
+           END-READ.
+
+       0077-achar-na-exportacao SECTION.
+      *pesquisa sequencial no rol de fones ja exportados montado pelo
+      *0076, limitado as primeiras 500 linhas de dados do relatorio
+           MOVE "N" to wrk-rec-achou.
+           PERFORM VARYING wrk-rec-ind FROM 1 BY 1
+                   UNTIL wrk-rec-ind > wrk-exp-qtd
+               IF wrk-exp-fone-ex(wrk-rec-ind) EQUAL cliente-fone
+                   MOVE "S" to wrk-rec-achou
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       0078-formatar-fone SECTION.
+      *monta o telefone com mascara (DD) DDD-DDDD para exibicao,
+      *mantendo cliente-fone gravado no arquivo como 9 digitos puros
+           MOVE SPACES to wrk-fone-fmt.
+           STRING '(' cliente-fone(1:2) ') ' cliente-fone(3:3) '-'
+                   cliente-fone(6:4)
+                   DELIMITED BY SIZE
+                   INTO wrk-fone-fmt
+           END-STRING.
+
+       0079-manter-fones-extra SECTION.
+      *ate 3 telefones adicionais por cliente (r=residencial
+      *c=celular m=comercial); cliente-fone continua sendo o unico
+      *usado como chave de busca e alteracao
+           PERFORM VARYING wrk-fex-ind FROM 1 BY 1
+                   UNTIL wrk-fex-ind > 3
+               MOVE SPACE to cliente-fex-tipo(wrk-fex-ind)
+               MOVE SPACES to cliente-fex-num(wrk-fex-ind)
+           END-PERFORM.
+           PERFORM VARYING wrk-fex-ind FROM 1 BY 1
+                   UNTIL wrk-fex-ind > 3
+               MOVE SPACE to wrk-fex-tipo-tmp
+               DISPLAY "tel.extra " wrk-fex-ind
+                       " tipo(r/c/m,0=fim)." at line 16 column 10
+               ACCEPT wrk-fex-tipo-tmp at line 16 column 62
+               IF wrk-fex-tipo-tmp EQUAL "0" OR wrk-fex-tipo-tmp
+                       EQUAL SPACE
+                   EXIT PERFORM
+               END-IF
+               MOVE wrk-fex-tipo-tmp to cliente-fex-tipo(wrk-fex-ind)
+               MOVE ZERO to wrk-fex-num-tmp
+               DISPLAY "numero (ddd+numero)." at line 17 column 10
+               ACCEPT wrk-fex-num-tmp at line 17 column 62
+               MOVE wrk-fex-num-tmp to cliente-fex-num(wrk-fex-ind)
+           END-PERFORM.
+
+       0080-exibir-fones-extra SECTION.
+      *lista os telefones adicionais ja cadastrados, com a mesma
+      *mascara de exibicao do telefone principal
+           MOVE 16 to wrk-fex-linha.
+           PERFORM VARYING wrk-fex-ind FROM 1 BY 1
+                   UNTIL wrk-fex-ind > 3
+               IF cliente-fex-tipo(wrk-fex-ind) NOT EQUAL SPACE
+                   MOVE SPACES to wrk-fone-fmt
+                   STRING '(' cliente-fex-num(wrk-fex-ind)(1:2) ') '
+                           cliente-fex-num(wrk-fex-ind)(3:3) '-'
+                           cliente-fex-num(wrk-fex-ind)(6:4)
+                           DELIMITED BY SIZE
+                           INTO wrk-fone-fmt
+                   END-STRING
+                   DISPLAY cliente-fex-tipo(wrk-fex-ind) " "
+                           wrk-fone-fmt at line wrk-fex-linha
+                           column 10
+                   ADD 1 to wrk-fex-linha
+               END-IF
+           END-PERFORM.
+
+       0062-estatisticas SECTION.
+      *percorre o arquivo inteiro contando ativos e inativos
+           MOVE "estatisticas" to wrk-modulo.
+           DISPLAY tela.
+           PERFORM 0072-contar-clientes.
+           DISPLAY "total de clientes....: " wrk-tot-clientes
+               at line 08 column 15.
+           DISPLAY "ativos...............: " wrk-tot-ativos
+               at line 09 column 15.
+           DISPLAY "inativos (excluidos)..: " wrk-tot-inativos
+               at line 10 column 15.
+           MOVE "pressione uma tecla" to wrk-msgerro.
+           ACCEPT tela-erro.
+
+       0072-contar-clientes SECTION.
+      *conta total/ativos/inativos; usado pelas estatisticas e para
+      *dar uma nocao de escala ("registro N de TOTAL") na consulta
+      *e no relatorio em tela
+           MOVE ZERO to wrk-tot-clientes wrk-tot-ativos
+                        wrk-tot-inativos.
+           MOVE LOW-VALUES to cliente-chave.
+           START clientes KEY IS NOT LESS THAN cliente-chave.
+           READ clientes NEXT
+           PERFORM UNTIL clientes-status = 10
+               ADD 1 to wrk-tot-clientes
+               IF cliente-ativo
+                   ADD 1 to wrk-tot-ativos
+               ELSE
+                   ADD 1 to wrk-tot-inativos
+               END-IF
+               READ clientes NEXT
+           END-PERFORM.
+
+       0063-gravar-checkpoint SECTION.
+      *grava o ponto de controle da exportacao em disco, para
+      *permitir retomar caso a exportacao seja interrompida
+           MOVE SPACES to checkpoint-reg.
+           IF wrk-ordem-exp EQUAL 2
+               MOVE cliente-nome to chk-chave
+           ELSE
+               MOVE cliente-chave to chk-chave
+           END-IF.
+           MOVE wrk-ordem-exp to chk-ordem.
+           MOVE wrk-filtro-exp to chk-filtro.
+           MOVE wrk-contalinha to chk-contador.
+           MOVE wrk-pag-num to chk-pag-num.
+           OPEN OUTPUT checkpoint-exp.
+           WRITE checkpoint-reg.
+           CLOSE checkpoint-exp.
+
+       0064-cabecalho-relatorio SECTION.
+      *grava o cabecalho de pagina do relatorio em disco: titulo,
+      *data/hora da emissao, numero da pagina e linha tracejada
+           MOVE SPACES to relatorio-dados.
+           MOVE "relatorio de clientes" to relatorio-dados(1:21).
+           MOVE "emissao:" to relatorio-dados(25:8).
+           ACCEPT wrk-exp-timestamp(1:8) FROM DATE YYYYMMDD.
+           ACCEPT wrk-exp-timestamp(9:6) FROM TIME.
+           MOVE wrk-exp-timestamp(1:4) to relatorio-dados(34:4).
+           MOVE "-" to relatorio-dados(38:1).
+           MOVE wrk-exp-timestamp(5:2) to relatorio-dados(39:2).
+           MOVE "-" to relatorio-dados(41:1).
+           MOVE wrk-exp-timestamp(7:2) to relatorio-dados(42:2).
+           MOVE wrk-exp-timestamp(9:2) to relatorio-dados(45:2).
+           MOVE ":" to relatorio-dados(47:1).
+           MOVE wrk-exp-timestamp(11:2) to relatorio-dados(48:2).
+           MOVE ":" to relatorio-dados(50:1).
+           MOVE wrk-exp-timestamp(13:2) to relatorio-dados(51:2).
+           WRITE relatorio-reg.
+
+           MOVE SPACES to relatorio-dados.
+           MOVE "pagina" to relatorio-dados(1:6).
+           MOVE wrk-pag-num to relatorio-dados(8:3).
+           WRITE relatorio-reg.
+
+           MOVE wrk-tracejado to relatorio-dados.
+           WRITE relatorio-reg.
+
+           ADD 1 to wrk-pag-num.
+           MOVE ZERO to wrk-linhas-pag.
+
+       0066-rodape-pagina SECTION.
+      *grava ao final de cada pagina quantas linhas de detalhe ela
+      *teve, tanto nas trocas de pagina (0047) quanto na ultima
+      *pagina do relatorio, possivelmente incompleta
+           MOVE SPACES to relatorio-dados.
+           MOVE "linhas nesta pagina:" to relatorio-dados(1:20).
+           MOVE wrk-linhas-pag to relatorio-dados(22:3).
+           WRITE relatorio-reg.
+
+       0067-rodape-total SECTION.
+      *grava a linha de total geral no final do relatorio, com a
+      *quantidade de clientes efetivamente exportados nesta execucao
+           MOVE SPACES to relatorio-dados.
+           MOVE "total clientes exportados:" to relatorio-dados(1:27).
+           MOVE wrk-contalinha to relatorio-dados(29:3).
+           WRITE relatorio-reg.
+
+       0065-backup-sessao SECTION.
+      *copia todos os registros do arquivo de clientes para um
+      *arquivo sequencial de backup nomeado com a data do dia,
+      *antes de iniciar a sessao
+           MOVE SPACES to wrk-backup-nome.
+           MOVE "./backup-clientes-" to wrk-backup-nome(1:18).
+           ACCEPT wrk-backup-nome(19:8) FROM DATE YYYYMMDD.
+           MOVE ".dat" to wrk-backup-nome(27:4).
+
+           OPEN OUTPUT backup-clientes.
+           IF backup-status EQUAL 0
+               MOVE LOW-VALUES to cliente-chave
+               START clientes KEY IS NOT LESS THAN cliente-chave
+               READ clientes NEXT
+               PERFORM UNTIL clientes-status = 10
+                   MOVE cliente-reg to backup-dados
+                   WRITE backup-reg
+                   READ clientes NEXT
+               END-PERFORM
+               CLOSE backup-clientes
+
+               OPEN EXTEND backup-manifest
+               IF manifest-status EQUAL 35
+                   OPEN OUTPUT backup-manifest
+               END-IF
+               MOVE wrk-backup-nome(1:30) to manifest-nome
+               WRITE manifest-reg
+               CLOSE backup-manifest
+
+               PERFORM 0081-aplicar-retencao-backup
+           END-IF.
+
+       0081-aplicar-retencao-backup SECTION.
+      *mantem em disco so os wrk-backup-retencao backups mais
+      *recentes: o manifesto (um nome de arquivo de backup por
+      *linha, na ordem em que foram criados) e lido inteiro; o que
+      *exceder a retencao, do mais antigo para o mais novo, e
+      *apagado do disco e descartado do manifesto regravado
+           MOVE ZERO to wrk-qtd-backups.
+           OPEN INPUT backup-manifest.
+           IF manifest-status EQUAL 0
+               READ backup-manifest
+               PERFORM UNTIL manifest-status = 10
+                   IF wrk-qtd-backups < 100
+                       ADD 1 to wrk-qtd-backups
+                       MOVE manifest-nome
+                           to wrk-backup-nome-ex(wrk-qtd-backups)
+                   END-IF
+                   READ backup-manifest
+               END-PERFORM
+               CLOSE backup-manifest
+           END-IF.
+
+           MOVE ZERO to wrk-bkp-corte.
+           IF wrk-qtd-backups > wrk-backup-retencao
+               COMPUTE wrk-bkp-corte = wrk-qtd-backups
+                       - wrk-backup-retencao
+           END-IF.
+           IF wrk-bkp-corte > 0
+               PERFORM VARYING wrk-bkp-ind FROM 1 BY 1
+                       UNTIL wrk-bkp-ind > wrk-bkp-corte
+                   CALL "CBL_DELETE_FILE"
+                       USING wrk-backup-nome-ex(wrk-bkp-ind)
+               END-PERFORM
+
+               OPEN OUTPUT backup-manifest
+               PERFORM VARYING wrk-bkp-ind FROM 1 BY 1
+                       UNTIL wrk-bkp-ind > wrk-qtd-backups
+                   IF wrk-bkp-ind > wrk-bkp-corte
+                       MOVE wrk-backup-nome-ex(wrk-bkp-ind)
+                           to manifest-nome
+                       WRITE manifest-reg
+                   END-IF
+               END-PERFORM
+               CLOSE backup-manifest
+           END-IF.
+
+       0082-validar-senha SECTION.
+      *pede a senha uma vez por sessao para liberar incluir/alterar/
+      *excluir; uma vez validada na sessao nao pede de novo
+           IF NOT senha-validada
+               DISPLAY tela
+               DISPLAY tela-senha
+               MOVE SPACES to wrk-senha-digitada
+               ACCEPT tela-senha
+               IF wrk-senha-digitada EQUAL wrk-senha-cadastrada
+                   SET senha-validada to TRUE
+               ELSE
+                   MOVE "senha invalida" to wrk-msgerro
+                   ACCEPT tela-erro
+               END-IF
+           END-IF.
+
+       0085-obter-proximo-id SECTION.
+      *le o proximo cliente-id a atribuir do arquivo de controle; se
+      *o arquivo ainda nao existe (primeira vez), comeca do 1
+           MOVE 1 to wrk-proximo-id.
+           OPEN INPUT id-control.
+           IF id-control-status EQUAL 00
+               READ id-control
+               IF id-control-status EQUAL 00
+                   MOVE id-control-proximo to wrk-proximo-id
+               END-IF
+               CLOSE id-control
+           END-IF.
+
+       0086-gravar-proximo-id SECTION.
+      *grava em disco o proximo cliente-id livre, ja um a mais do
+      *que acabou de ser atribuido ao cliente recem-incluido
+           ADD 1 to wrk-proximo-id.
+           MOVE wrk-proximo-id to id-control-proximo.
+           OPEN OUTPUT id-control.
+           WRITE id-control-reg.
+           CLOSE id-control.
+
+       0087-sobrescrever-por-fone SECTION.
+      *telefone ja cadastrado em outro cliente-id; localiza o
+      *registro existente por essa chave alternativa e regrava por
+      *cima com os dados recem-digitados, preservando o cliente-id
+      *que ja estava atribuido a ele
+           MOVE cliente-reg to wrk-cliente-copia.
+           READ clientes KEY IS cliente-chave
+               NOT INVALID KEY
+                   MOVE cliente-id to wrk-id-existente
+                   MOVE wrk-cliente-copia to cliente-reg
+                   MOVE wrk-id-existente to cliente-id
+                   REWRITE cliente-reg
+                       INVALID KEY
+                           MOVE "nao foi possivel atualizar"
+                               to wrk-msgerro
+                           ACCEPT tela-erro
+                       NOT INVALID KEY
+                           MOVE "registro atualizado" to wrk-msgerro
+                   END-REWRITE
+               INVALID KEY
+                   MOVE "nao foi possivel localizar" to wrk-msgerro
+                   ACCEPT tela-erro
+           END-READ.
+
+       0088-duplicados SECTION.
+      *registros com o mesmo nome ou o mesmo email sob cliente-id
+      *diferentes sao provaveis duplicados; percorrendo o arquivo
+      *ordenado por cada chave alternativa, nomes/emails iguais
+      *ficam adjacentes, entao basta comparar cada registro com o
+      *anterior
+           MOVE "duplicados" to wrk-modulo.
+           DISPLAY tela.
+           MOVE "N" to wrk-dup-achou.
+
+           MOVE SPACES to wrk-nome-anterior.
+           MOVE ZERO to wrk-id-anterior.
+           MOVE LOW-VALUES to cliente-nome.
+           START clientes KEY IS NOT LESS THAN cliente-nome.
+           READ clientes NEXT
+           PERFORM UNTIL clientes-status = 10
+               IF cliente-nome EQUAL wrk-nome-anterior
+                       AND cliente-nome NOT EQUAL SPACES
+                   MOVE "S" to wrk-dup-achou
+                   DISPLAY "nome duplicado: " cliente-nome
+                   DISPLAY "codigos " wrk-id-anterior " e " cliente-id
+                   MOVE "possivel duplicado - proxima tecla"
+                       to wrk-msgerro
+                   ACCEPT tela-erro
+               END-IF
+               MOVE cliente-nome to wrk-nome-anterior
+               MOVE cliente-id to wrk-id-anterior
+               READ clientes NEXT
+           END-PERFORM.
+
+           MOVE SPACES to wrk-email-anterior.
+           MOVE ZERO to wrk-id-anterior.
+           MOVE LOW-VALUES to cliente-email.
+           START clientes KEY IS NOT LESS THAN cliente-email.
+           READ clientes NEXT
+           PERFORM UNTIL clientes-status = 10
+               IF cliente-email EQUAL wrk-email-anterior
+                       AND cliente-email NOT EQUAL SPACES
+                   MOVE "S" to wrk-dup-achou
+                   DISPLAY "email duplicado: " cliente-email
+                   DISPLAY "codigos " wrk-id-anterior " e " cliente-id
+                   MOVE "possivel duplicado - proxima tecla"
+                       to wrk-msgerro
+                   ACCEPT tela-erro
+               END-IF
+               MOVE cliente-email to wrk-email-anterior
+               MOVE cliente-id to wrk-id-anterior
+               READ clientes NEXT
+           END-PERFORM.
+
+           IF wrk-dup-achou EQUAL "N"
+               MOVE "nenhum duplicado encontrado" to wrk-msgerro
+               ACCEPT tela-erro
+           END-IF.
+
+       0089-reativar SECTION.
+      *desfaz a exclusao logica: localiza o cliente pelo telefone,
+      *mostra a situacao atual e, se estiver inativo e confirmado,
+      *limpa o flag de exclusao
+           MOVE "reativar" to wrk-modulo.
+           DISPLAY tela.
+           DISPLAY tela-registro.
+           ACCEPT chave.
+           READ clientes KEY IS cliente-chave
+               INVALID KEY
+                   MOVE "nao encontrado" to wrk-msgerro
+               NOT INVALID KEY
+                   IF cliente-ativo
+                       MOVE "registro ja esta ativo" to wrk-msgerro
+                   ELSE
+                       MOVE "reativar? (s/n)" to wrk-msgerro
+                   END-IF
+                   DISPLAY ss-dados
+           END-READ.
+
+           ACCEPT tela-erro.
+           IF (wrk-tecla = 'S' OR wrk-tecla = 's')
+               AND clientes-status = 0
+               AND cliente-inativo
+               SET cliente-ativo to TRUE
+               REWRITE cliente-reg
+                   INVALID KEY
+                       MOVE "nao reativado" to wrk-msgerro
+                       ACCEPT tela-erro
+                   NOT INVALID KEY
+                       MOVE "cliente reativado" to wrk-msgerro
+                       ACCEPT tela-erro
+               END-REWRITE
+           END-IF.
+
+       0066-aniversariantes SECTION.
+      *percorre o arquivo inteiro listando os clientes ativos cujo
+      *mes de nascimento seja o mes informado
+           MOVE "aniversariantes" to wrk-modulo.
+           DISPLAY tela.
+           DISPLAY tela-mes.
+           ACCEPT tela-mes.
+           MOVE "N" to wrk-bday-achou.
+
+           MOVE LOW-VALUES to cliente-chave.
+           START clientes KEY IS NOT LESS THAN cliente-chave.
+           READ clientes NEXT
+           PERFORM UNTIL clientes-status = 10
+               IF cliente-ativo
+                       AND cliente-nascimento(5:2) EQUAL wrk-mes-busca
+                   MOVE "S" to wrk-bday-achou
+                   DISPLAY tela-registro
+                   MOVE "mais um encontrado - proxima tecla"
+                       to wrk-msgerro
+                   ACCEPT tela-erro
+               END-IF
+               READ clientes NEXT
+           END-PERFORM.
+           IF wrk-bday-achou EQUAL "N"
+               MOVE "nenhum aniversariante neste mes" to wrk-msgerro
+               ACCEPT tela-erro
+           END-IF.
+
+       0067-validar-documento SECTION.
+      *valida o documento conforme o tipo de cliente: cpf para
+      *pessoa fisica, cnpj para pessoa juridica
+           IF pessoa-juridica
+               PERFORM 0068-validar-cnpj
+           ELSE
+               PERFORM 0057-validar-cpf
+           END-IF.
+
+       0068-validar-cnpj SECTION.
+      *valida os dois digitos verificadores do cnpj (modulo 11)
+           MOVE "N" to wrk-cpf-ok.
+           IF cliente-cpf IS NUMERIC
+               MOVE ZERO to wrk-cpf-soma
+               PERFORM VARYING wrk-cpf-ind FROM 1 BY 1
+                       UNTIL wrk-cpf-ind > 12
+                   MOVE cliente-cpf(wrk-cpf-ind:1) to wrk-cpf-digito
+                   COMPUTE wrk-cpf-soma = wrk-cpf-soma +
+                       (wrk-cpf-digito * wrk-peso-cnpj1-ex(wrk-cpf-ind))
+               END-PERFORM
+
+               DIVIDE wrk-cpf-soma BY 11 GIVING wrk-cpf-quoc
+                       REMAINDER wrk-cpf-resto
+               IF wrk-cpf-resto < 2
+                   MOVE ZERO to wrk-cpf-dv1
+               ELSE
+                   COMPUTE wrk-cpf-dv1 = 11 - wrk-cpf-resto
+               END-IF
+
+               MOVE ZERO to wrk-cpf-soma
+               PERFORM VARYING wrk-cpf-ind FROM 1 BY 1
+                       UNTIL wrk-cpf-ind > 13
+                   IF wrk-cpf-ind < 13
+                       MOVE cliente-cpf(wrk-cpf-ind:1) to wrk-cpf-digito
+                   ELSE
+                       MOVE wrk-cpf-dv1 to wrk-cpf-digito
+                   END-IF
+                   COMPUTE wrk-cpf-soma = wrk-cpf-soma +
+                       (wrk-cpf-digito * wrk-peso-cnpj2-ex(wrk-cpf-ind))
+               END-PERFORM
+
+               DIVIDE wrk-cpf-soma BY 11 GIVING wrk-cpf-quoc
+                       REMAINDER wrk-cpf-resto
+               IF wrk-cpf-resto < 2
+                   MOVE ZERO to wrk-cpf-dv2
+               ELSE
+                   COMPUTE wrk-cpf-dv2 = 11 - wrk-cpf-resto
+               END-IF
+
+               IF cliente-cpf(13:1) = wrk-cpf-dv1
+                   AND cliente-cpf(14:1) = wrk-cpf-dv2
+                   MOVE "S" to wrk-cpf-ok
+               END-IF
+           END-IF.
+
        0100-menu SECTION.
            MOVE SPACES to wrk-msgerro cliente-nome
-                          cliente-chave cliente-email
-                          wrk-tecla wrk-opcao.
+                          cliente-chave cliente-email cliente-cpf
+                          cliente-tipo cliente-nascimento wrk-tecla
+                          wrk-opcao.
            MOVE ZERO to wrk-contalinha.
            DISPLAY tela.
-           ACCEPT menu.
+           ACCEPT tela-menu.
 
        0105-processar SECTION.
            EVALUATE wrk-opcao
            WHEN 1
-               PERFORM 0051-inclusao
+               PERFORM 0082-validar-senha
+               IF senha-validada
+                   PERFORM 0051-inclusao
+               END-IF
                PERFORM 0100-menu
 
            WHEN 2
@@ -210,12 +1610,18 @@
                PERFORM 0100-menu
 
            WHEN 3
-               MOVE "alterar" to wrk-modulo
-               PERFORM 0055-alterar
+               PERFORM 0082-validar-senha
+               IF senha-validada
+                   MOVE "alterar" to wrk-modulo
+                   PERFORM 0055-alterar
+               END-IF
                PERFORM 0100-menu
 
            WHEN 4
-               PERFORM 0054-excluir
+               PERFORM 0082-validar-senha
+               IF senha-validada
+                   PERFORM 0054-excluir
+               END-IF
                PERFORM 0100-menu
 
            WHEN 5
@@ -228,6 +1634,43 @@
                PERFORM 0056-salva
                PERFORM 0100-menu
 
+           WHEN 7
+               PERFORM 0061-importar
+               PERFORM 0100-menu
+
+           WHEN 8
+               PERFORM 0062-estatisticas
+               PERFORM 0100-menu
+
+           WHEN 9
+               PERFORM 0066-aniversariantes
+               PERFORM 0100-menu
+
+           WHEN 'C'
+           WHEN 'c'
+               MOVE "exportar csv" to wrk-modulo
+               PERFORM 0073-exportar-csv
+               PERFORM 0100-menu
+
+           WHEN 'R'
+           WHEN 'r'
+               MOVE "reconciliar" to wrk-modulo
+               PERFORM 0075-reconciliar
+               PERFORM 0100-menu
+
+           WHEN 'D'
+           WHEN 'd'
+               PERFORM 0088-duplicados
+               PERFORM 0100-menu
+
+           WHEN 'V'
+           WHEN 'v'
+               PERFORM 0082-validar-senha
+               IF senha-validada
+                   PERFORM 0089-reativar
+               END-IF
+               PERFORM 0100-menu
+
            WHEN OTHER
                IF wrk-opcao NOT EQUAL "x"
                    DISPLAY "opcao desconhecida"
@@ -236,43 +1679,90 @@
            END-EVALUATE.
 
        0200-exibir SECTION.
+      *pagina o relatorio em tela, com opcao de voltar a pagina
+      *anterior: a chave inicial de cada pagina ja mostrada fica
+      *guardada em wrk-pag-chave-ex, indexada pelo proprio numero
+      *da pagina, para um START direto em vez de reler desde o
+      *comeco do arquivo
            DISPLAY tela.
-           DISPLAY wrk-relatorio at line 5 column 30
-           DISPLAY wrk-tracejado at line 6 column 30
-      *     START clientes
-      *     KEY EQUAL 12345
-           READ clientes
-      *         INVALID KEY
-      *             MOVE "nao encontrado" to wrk-msgerro
-      *         NOT INVALID KEY
-
-                   PERFORM UNTIL clientes-status = 10
-                       DISPLAY cliente-fone at line wrk-currline
-                                                           column 10
-                       DISPLAY cliente-nome at line wrk-currline
-                                                           column 20
-                       DISPLAY cliente-email at line wrk-currline
-                                                           column 50
+           DISPLAY tela-pagina.
+           ACCEPT tela-pagina.
+           IF wrk-pagina-tam < 1 OR wrk-pagina-tam > 20
+               MOVE 5 to wrk-pagina-tam
+           END-IF.
+           PERFORM 0072-contar-clientes.
+           MOVE 1 to wrk-pag-atual.
+           MOVE LOW-VALUES to cliente-chave.
+           START clientes KEY IS NOT LESS THAN cliente-chave.
+           MOVE "S" to wrk-pag-reposicionou.
+           PERFORM 0071-exibir-pagina.
+           PERFORM UNTIL wrk-tecla EQUAL "X" OR wrk-tecla EQUAL "x"
+               IF wrk-tecla EQUAL "P" OR wrk-tecla EQUAL "p"
+                   IF wrk-pag-atual > 1
+                       SUBTRACT 1 from wrk-pag-atual
+                       MOVE wrk-pag-chave-ex(wrk-pag-atual)
+                           to cliente-chave
+                       START clientes KEY IS NOT LESS THAN
+                           cliente-chave
+                       MOVE "S" to wrk-pag-reposicionou
+                   END-IF
+               ELSE
+                   IF clientes-status NOT EQUAL 10
+                           AND wrk-pag-atual < 200
+                       ADD 1 to wrk-pag-atual
+                       MOVE "N" to wrk-pag-reposicionou
+                   END-IF
+               END-IF
+               PERFORM 0071-exibir-pagina
+           END-PERFORM.
 
-                       READ clientes NEXT
-                       ADD 1 to wrk-currline
-                       ADD 1 to wrk-contalinha
-                       IF wrk-contalinha EQUAL 5
-                           MOVE 7 to wrk-currline
-                           MOVE "pressione uma tecla" to wrk-msgerro
-                           ACCEPT msg-erro
-                           DISPLAY tela
-                           DISPLAY wrk-relatorio at line 5
-                                                              column 30
-                           DISPLAY wrk-tracejado at line 6
-                                                              column 30
-                       END-IF
-                   END-PERFORM.
-      *     END-READ.
-           ACCEPT tela-erro.
+       0071-exibir-pagina SECTION.
+      *o registro a exibir primeiro ja esta no buffer (cliente-reg)
+      *ao entrar aqui, tanto ao avancar (leitura antecipada do loop
+      *da pagina anterior) quanto ao voltar (chave apontada pelo
+      *START que 0200-exibir acabou de fazer); so e preciso um READ
+      *explicito quando um START acabou de reposicionar o arquivo
+      *(pagina 1 ou volta por "P"), pois START nao transfere dados
+      *para o buffer -- so prepara a leitura seguinte
+           MOVE cliente-chave to wrk-pag-chave-ex(wrk-pag-atual).
+           DISPLAY tela.
+           DISPLAY wrk-relatorio at line 5 column 30.
+           DISPLAY wrk-tracejado at line 6 column 30.
+           MOVE 7 to wrk-currline.
+           MOVE ZERO to wrk-contalinha.
+           IF wrk-pag-reposicionou EQUAL "S"
+               READ clientes NEXT
+               MOVE "N" to wrk-pag-reposicionou
+           END-IF.
+           PERFORM UNTIL clientes-status = 10
+                   OR wrk-contalinha = wrk-pagina-tam
+               PERFORM 0078-formatar-fone
+               DISPLAY wrk-fone-fmt at line wrk-currline
+                                                   column 10
+               DISPLAY cliente-nome at line wrk-currline
+                                                   column 25
+               DISPLAY cliente-email at line wrk-currline
+                                                   column 56
+               ADD 1 to wrk-currline
+               ADD 1 to wrk-contalinha
+               READ clientes NEXT
+           END-PERFORM.
+           COMPUTE wrk-reg-ini = (wrk-pag-atual - 1) * wrk-pagina-tam
+                   + 1.
+           COMPUTE wrk-reg-fim = wrk-reg-ini + wrk-contalinha - 1.
+           DISPLAY tela-contador-pag.
+           DISPLAY tela-pag-nav.
+           ACCEPT tela-pag-nav.
 
        0300-finalizar SECTION.
+           DISPLAY tela.
+           DISPLAY tela-resumo-sessao.
            CLOSE clientes.
+           IF lock-obtido-sim
+               MOVE "F" to lock-flag
+               REWRITE lock-reg
+               CLOSE lock-clientes
+           END-IF.
            STOP RUN.
 
        END PROGRAM projeto-clientes.
