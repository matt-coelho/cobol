@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: tabela de percentuais de frete por estado,
+      *          compartilhada entre os programas que calculam frete
+      ******************************************************************
+       01 wrk-tab-frete-estado.
+           05 filler pic x(02) value "SP".
+           05 filler pic x(02) value "ES".
+           05 filler pic x(02) value "RJ".
+
+       01 wrk-frete-estados redefines wrk-tab-frete-estado
+               OCCURS 3 times.
+           05 wrk-frete-estado-ex pic x(02).
+
+       01 wrk-tab-frete-perc.
+           05 filler pic 9v999 value 0.100.
+           05 filler pic 9v999 value 0.150.
+           05 filler pic 9v999 value 0.200.
+
+       01 wrk-frete-percs redefines wrk-tab-frete-perc OCCURS 3 times.
+           05 wrk-frete-perc-ex pic 9v999.
+
+       77 wrk-frete-qtd pic 9(02) value 3.
+      *percentual aplicado quando o estado nao consta na tabela acima
+       77 wrk-frete-perc-pad pic 9v999 value 0.250.
